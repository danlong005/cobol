@@ -1,24 +1,54 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALAGE.
+      *
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+              SELECT DBCONN ASSIGN TO './dbconn.parm'
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
        DATA DIVISION.
+           FILE SECTION.
+           FD DBCONN.
+           01 DBCONN-REC.
+              COPY "DBCONN-REC.cob".
+      *
        WORKING-STORAGE SECTION.
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01 DBNAME          PIC        X(30) VALUE SPACE.
        01 USERNAME        PIC        X(30) VALUE SPACE.
        01 PASSWD          PIC        X(10) VALUE SPACE.
        01 EMP-COUNT       PIC        9(04).
+       01 SQL-EMPID       PIC        9(03).
+       01 SQL-EMPFNM      PIC        X(25).
+       01 SQL-EMPLNM      PIC        X(35).
+       01 SQL-EMPDOB      PIC        X(10).
        EXEC SQL END DECLARE SECTION END-EXEC.
       *
        EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       EXEC SQL
+           DECLARE EMPCUR CURSOR FOR
+               SELECT EMPID, EMPFNM, EMPLNM, EMPDOB
+               FROM EMPLOYEES
+       END-EXEC.
+      *
+      * Set by ERROR-RTN so TERMINATE-PARA's RETURN-CODE reflects a
+      * genuine SQL failure instead of the default clean exit.
+       01 WS-SQL-ERROR-SW      PIC X(1) VALUE 'N'.
+          88 SQL-ERROR-OCCURRED    VALUE 'Y'.
+      *
+       01 WS-CUR-EOF           PIC X(1).
+       01 WS-DBCONN-EOF        PIC X(1).
       * ================================================================
        PROCEDURE DIVISION.
        MAIN.
            DISPLAY "*** STARTING ***".
 
-      *    CONNECT
-           MOVE "cobol@localhost" TO DBNAME.
-           MOVE "admin"           TO USERNAME.
-           MOVE "password"        TO PASSWD.
+      *    CONNECT - credentials come from the external parameter file
+      *    instead of being hardcoded, so a login never has to be
+      *    checked into source.
+           PERFORM READ-DBCONN-PARA.
       
            EXEC SQL 
                CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
@@ -35,6 +65,7 @@
        ERROR-RTN.
            DISPLAY "*** SQL ERROR ***".
            DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
+           SET SQL-ERROR-OCCURRED TO TRUE.
            PERFORM TERMINATE-PARA.
       * ================================================================
       * INITIALIZE-PARA 
@@ -53,13 +84,55 @@
 
            DISPLAY "TOTAL EMPLOYEES: " EMP-COUNT.
 
+      *    Cursor-based listing - pulls the same EMPID/name/DOB detail
+      *    the file-based CALCAGE programs report on, straight from
+      *    EMPLOYEES instead of input.dta.
+           EXEC SQL
+               OPEN EMPCUR
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN.
+           MOVE ' ' TO WS-CUR-EOF.
+           PERFORM FETCH-ROW-PARA.
+           PERFORM UNTIL WS-CUR-EOF = 'Y'
+             DISPLAY SQL-EMPID " " SQL-EMPFNM " " SQL-EMPLNM " "
+                     SQL-EMPDOB
+             PERFORM FETCH-ROW-PARA
+           END-PERFORM.
+           EXEC SQL
+               CLOSE EMPCUR
+           END-EXEC.
+
            EXEC SQL
                DISCONNECT ALL
-           END-EXEC. 
-                   
+           END-EXEC.
+
+      * ================================================================
+      * FETCH-ROW-PARA
+      * SQLCODE 100 is the standard embedded-SQL end-of-cursor code;
+      * anything else non-zero is a genuine failure.
+      * ================================================================
+       FETCH-ROW-PARA.
+           EXEC SQL
+               FETCH EMPCUR
+               INTO :SQL-EMPID, :SQL-EMPFNM, :SQL-EMPLNM, :SQL-EMPDOB
+           END-EXEC.
+           IF SQLCODE = 100
+             MOVE 'Y' TO WS-CUR-EOF
+           ELSE
+             IF SQLCODE NOT = ZERO PERFORM ERROR-RTN END-IF
+           END-IF.
 
       * ================================================================
       * TERMINATE-PARA
       * ================================================================
        TERMINATE-PARA.
+           IF SQL-ERROR-OCCURRED
+             MOVE 8 TO RETURN-CODE
+           ELSE
+             MOVE 0 TO RETURN-CODE
+           END-IF.
            STOP RUN.
+      * ================================================================
+      * COPY IN DATABASE-CONNECTION PARAMETER READER
+      * ================================================================
+       COPY "DBCONN_PARA.cob".
