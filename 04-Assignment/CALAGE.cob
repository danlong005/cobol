@@ -4,32 +4,166 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
               FILE-CONTROL.
-              SELECT EMPLOYEE ASSIGN TO 'input.dta'
+              SELECT EMPLOYEE ASSIGN TO './empmstr.dat'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS EMPID
+              FILE STATUS IS WS-EMP-STATUS.
+      *
+              SELECT SUSPENSE ASSIGN TO './suspense.dta'
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+              SELECT EXCEPTIONS ASSIGN TO './exceptions.dta'
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+              SELECT FORMER ASSIGN TO './former.dta'
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+              SELECT CHECKPOINT ASSIGN TO './checkpoint.dta'
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+              SELECT RUNLOG ASSIGN TO './runlog.dta'
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+              SELECT SORT-WORK ASSIGN TO 'sortwork.tmp'.
+      *
+              SELECT SORTED-OUT ASSIGN TO './empsort.tmp'
               ORGANIZATION IS LINE SEQUENTIAL.
       *
        DATA DIVISION.
            FILE SECTION.
            FD EMPLOYEE.
            01 EMPLOYEE-FILE.
-              05 EMPID        PIC        9(3).
-              05 EMPFNM       PIC       A(15).
-              05 EMPLNM       PIC       A(20).
-              05 EMPDOB.
-                 07 EMPDOBY   PIC        9(4).
-                 07 EMPDOBS   PIC        A(1).
-                 07 EMPDOBM   PIC        9(2).
-                 07 EMPDOBS1  PIC        A(1).
-                 07 EMPDOBD   PIC        9(2).
+              COPY "EMPLOYEE-REC.cob".
+      *
+           FD SUSPENSE.
+           01 SUSPENSE-REC.
+              COPY "EMPLOYEE-REC.cob".
+      *
+           FD EXCEPTIONS.
+           01 EXCEPTIONS-REC.
+              COPY "EMPLOYEE-REC.cob".
+              05 EXC-AGE   PIC        -999.
+      *
+           FD FORMER.
+           01 FORMER-REC.
+              COPY "EMPLOYEE-REC.cob".
+      *
+           FD CHECKPOINT.
+           01 CHECKPOINT-REC.
+              05 CP-EMPID        PIC        9(3).
+      *
+           FD RUNLOG.
+           01 RUNLOG-REC.
+              COPY "RUNLOG-REC.cob".
+      *
+           SD SORT-WORK.
+           01 SORT-REC.
+              COPY "EMPLOYEE-REC.cob".
+              05 SR-AGE        PIC        9(3).
+              05 SR-SVC-YEARS  PIC        9(3).
+              05 SR-SVC-MONTHS PIC        9(2).
+              05 SR-SVC-DAYS   PIC        9(2).
+      *
+           FD SORTED-OUT.
+           01 SORTED-REC.
+              COPY "EMPLOYEE-REC.cob".
+              05 SO-AGE        PIC        9(3).
+              05 SO-SVC-YEARS  PIC        9(3).
+              05 SO-SVC-MONTHS PIC        9(2).
+              05 SO-SVC-DAYS   PIC        9(2).
       *
            WORKING-STORAGE SECTION.
            01 WS-EMP-EOF      PIC        A(1).
+           01 WS-SORT-EOF     PIC        A(1).
+           01 WS-EMP-STATUS   PIC        X(2).
+              88 WS-EMP-OK           VALUE '00'.
+              88 WS-EMP-EOF-STATUS   VALUE '10'.
            01 AGE             PIC        9(3).
+           01 SVC-YEARS       PIC        9(3).
+           01 SVC-MONTHS      PIC        9(2).
+           01 SVC-DAYS        PIC        9(2).
+           01 WS-TODAY-Y      PIC        9(4).
+           01 WS-DOB-SW       PIC        X(1).
+              88 DOB-IS-VALID        VALUE 'V'.
+              88 DOB-IS-INVALID      VALUE 'I'.
+           01 WS-REJECT-COUNT PIC        9(5) VALUE ZERO.
+      *
+      * Name validation - a record is rejected to SUSPENSE along with
+      * a bad DOB if EMPFNM or EMPLNM is blank or contains anything
+      * other than letters, spaces, hyphens, or apostrophes.
+           01 WS-NAME-SW      PIC        X(1).
+              88 NAME-IS-VALID       VALUE 'V'.
+              88 NAME-IS-INVALID     VALUE 'I'.
+           01 WS-NAME-FIELD   PIC        A(35).
+           01 WS-NAME-FIELD-LEN PIC      9(2).
+           01 WS-NAME-CHAR-IDX  PIC      9(2).
+           01 WS-ONE-NAME-CHAR  PIC      X(1).
+           01 WS-EXCEPTION-COUNT PIC     9(5) VALUE ZERO.
+           01 WS-FORMER-COUNT PIC        9(5) VALUE ZERO.
+           01 WS-EMP-COUNT    PIC        9(5) VALUE ZERO.
+      *
+      * Configurable volume-control thresholds - if a run's total
+      * record count falls outside this range, TERMINATE-PARA alerts
+      * operations that the day's extract looks abnormal instead of
+      * the run completing silently.  Tune these two VALUEs as normal
+      * volume changes.
+           01 WS-MIN-VOLUME   PIC        9(5) VALUE 00001.
+           01 WS-MAX-VOLUME   PIC        9(5) VALUE 00999.
+           01 WS-VOLUME-SW    PIC        X(1) VALUE 'N'.
+              88 VOLUME-IS-OUT-OF-RANGE  VALUE 'Y'.
+              88 VOLUME-IS-IN-RANGE      VALUE 'N'.
+      *
+      * Optional as-of date parameter (YYYYMMDD), first command-line
+      * token.  Reports "what everyone's age was as of" that date
+      * instead of today, e.g. for a prior year-end re-run.  An
+      * optional second token of RESTART resumes after the last
+      * EMPID recorded in checkpoint.dta instead of starting over.  An
+      * optional third token of MASKED prints the listing with EMPFNM,
+      * EMPLNM, and EMPDOB masked, for a run whose output may leave
+      * the building (e.g. handed to an outside auditor).
+           01 WS-CMDLINE      PIC        X(30).
+           01 WS-ASOF-PARM    PIC        X(8).
+           01 WS-RESTART-PARM PIC        X(7).
+           01 WS-MASK-PARM    PIC        X(6).
+           01 WS-RESTART-SW   PIC        X(1) VALUE 'N'.
+              88 RESTART-REQUESTED    VALUE 'Y'.
+              88 RESTART-NOT-REQUESTED VALUE 'N'.
+           01 WS-MASK-SW      PIC        X(1) VALUE 'N'.
+              88 MASKING-REQUESTED    VALUE 'Y'.
+              88 MASKING-NOT-REQUESTED VALUE 'N'.
+           01 WS-CHECKPOINT-EMPID   PIC  9(3) VALUE ZERO.
+           01 WS-CHECKPOINT-COUNT  PIC   9(3) VALUE ZERO.
+           01 WS-CHECKPOINT-INTERVAL PIC 9(3) VALUE 25.
+      *
+      * Scratch fields for MASK-RECORD-PARA - WS-MASK-IN-FIELD takes
+      * whichever name field is being masked, wide enough for the
+      * longer of the two (EMPLNM), so one pair of paragraphs serves
+      * both instead of writing one masking routine per field.
+           01 WS-MASK-IN-FIELD  PIC A(35).
+           01 WS-MASK-OUT-FIELD PIC A(35).
+           01 WS-MASK-CHAR-IDX  PIC 9(2).
+           01 WS-MASKED-FNM     PIC X(25).
+           01 WS-MASKED-LNM     PIC X(35).
+           01 WS-MASKED-DOB     PIC X(10).
+      *
+      * Run-statistics / audit log, appended to by WRITE-RUNLOG-PARA
+      * at the end of every run.
+           01 WS-PROGRAM-NAME       PIC X(20) VALUE 'CALCAGE-SEP-COMP'.
+           01 WS-RUNLOG-READ-TOTAL  PIC       9(7) VALUE ZERO.
+           01 WS-RUNLOG-REJECT-TOTAL PIC      9(7) VALUE ZERO.
+      *
+      * Elapsed-time/throughput working fields for WRITE-RUNLOG-PARA
+      * (copybooks/RUNLOG_PARA.cob).
+           01 WS-RUNLOG-START-SECS  PIC      9(5).
+           01 WS-RUNLOG-END-SECS    PIC      9(5).
 
        COPY "CALC_AGE_DEF.cob".
 
       *
        PROCEDURE DIVISION.
        MAIN.
+           MOVE FUNCTION SECONDS-PAST-MIDNIGHT TO WS-RUNLOG-START-SECS.
            PERFORM INITIALIZE-PARA.
            PERFORM PROCESS-PARA.
            PERFORM TERMINATE-PARA.
@@ -38,31 +172,318 @@
       * INITIALIZE-PARA 
       * ================================================================
        INITIALIZE-PARA.
-           OPEN INPUT EMPLOYEE.
+           OPEN OUTPUT SUSPENSE.
+           OPEN OUTPUT EXCEPTIONS.
+           OPEN OUTPUT FORMER.
+           ACCEPT WS-CMDLINE FROM COMMAND-LINE.
+      *    DELIMITED BY SPACE (not ALL SPACE) is deliberate: ALL SPACE
+      *    collapses a run of blank-padding spaces into one delimiter,
+      *    so a caller supplying ASOF + a blank-padded RESTART
+      *    placeholder + MASKED would have MASKED collapse into the
+      *    RESTART slot instead of its own.  Plain SPACE treats each
+      *    space as its own delimiter, so a skipped positional token
+      *    comes back empty instead of shifting the tokens after it -
+      *    callers must still separate tokens by exactly one space.
+           UNSTRING WS-CMDLINE DELIMITED BY SPACE
+               INTO WS-ASOF-PARM WS-RESTART-PARM WS-MASK-PARM
+           END-UNSTRING.
+           IF WS-ASOF-PARM IS NUMERIC AND WS-ASOF-PARM NOT = ZERO
+             MOVE WS-ASOF-PARM TO CA-ASOF-DATE
+             SET CA-ASOF-IS-SET TO TRUE
+             MOVE CA-ASOF-DATE (1:4) TO WS-TODAY-Y
+           ELSE
+             SET CA-ASOF-NOT-SET TO TRUE
+             MOVE FUNCTION CURRENT-DATE (1:4) TO WS-TODAY-Y
+           END-IF.
+           IF WS-RESTART-PARM = 'RESTART'
+             SET RESTART-REQUESTED TO TRUE
+           ELSE
+             SET RESTART-NOT-REQUESTED TO TRUE
+           END-IF.
+           IF WS-MASK-PARM = 'MASKED'
+             SET MASKING-REQUESTED TO TRUE
+           ELSE
+             SET MASKING-NOT-REQUESTED TO TRUE
+           END-IF.
+
+      * ================================================================
+      * RESTART-PARA
+      * Reads checkpoint.dta (written by a prior, interrupted run) for
+      * the last EMPID successfully processed, then STARTs EMPLOYEE
+      * just past that key so PROCESS-PARA resumes instead of
+      * reprocessing records already handled.
+      * ================================================================
+       RESTART-PARA.
+           OPEN INPUT CHECKPOINT.
            MOVE ' ' TO WS-EMP-EOF.
+           READ CHECKPOINT INTO CHECKPOINT-REC
+                AT END MOVE 'Y' TO WS-EMP-EOF
+           END-READ.
+           PERFORM UNTIL WS-EMP-EOF = 'Y'
+             MOVE CP-EMPID TO WS-CHECKPOINT-EMPID
+             READ CHECKPOINT INTO CHECKPOINT-REC
+                  AT END MOVE 'Y' TO WS-EMP-EOF
+             END-READ
+           END-PERFORM.
+           CLOSE CHECKPOINT.
+           MOVE ' ' TO WS-EMP-EOF.
+           IF WS-CHECKPOINT-EMPID > 0
+             MOVE WS-CHECKPOINT-EMPID TO EMPID OF EMPLOYEE-FILE
+             START EMPLOYEE KEY IS GREATER THAN EMPID OF EMPLOYEE-FILE
+                 INVALID KEY MOVE 'Y' TO WS-EMP-EOF
+             END-START
+             DISPLAY "CALCAGE-SEP-COMP: RESTARTING AFTER EMPID "
+                     WS-CHECKPOINT-EMPID
+           END-IF.
 
       * ================================================================
       * PROCESS-PARA
+      * Drives EMPLOYEE through READ-AND-CLASSIFY-PARA (which screens
+      * out duplicates, terminations, bad DOBs, and age exceptions) and
+      * sorts the survivors into last-name order before the listing is
+      * displayed, so the printed report no longer depends on whatever
+      * order the upstream extract happened to produce input.dta in.
       * ================================================================
        PROCESS-PARA.
-           READ EMPLOYEE INTO EMPLOYEE-FILE 
-                AT END MOVE 'Y' TO WS-EMP-EOF 
+           SORT SORT-WORK ON ASCENDING KEY EMPLNM OF SORT-REC
+                                            EMPFNM OF SORT-REC
+               INPUT PROCEDURE IS READ-AND-CLASSIFY-PARA
+               GIVING SORTED-OUT.
+
+           OPEN INPUT SORTED-OUT.
+           MOVE ' ' TO WS-SORT-EOF.
+           READ SORTED-OUT INTO SORTED-REC
+                AT END MOVE 'Y' TO WS-SORT-EOF
+           END-READ.
+           PERFORM UNTIL WS-SORT-EOF = 'Y'
+             MOVE SORTED-REC TO EMPLOYEE-FILE
+             MOVE SO-AGE TO AGE
+             MOVE SO-SVC-YEARS TO SVC-YEARS
+             MOVE SO-SVC-MONTHS TO SVC-MONTHS
+             MOVE SO-SVC-DAYS TO SVC-DAYS
+
+             IF MASKING-REQUESTED
+               PERFORM MASK-RECORD-PARA
+               DISPLAY WS-MASKED-FNM
+                       WS-MASKED-LNM AGE
+                       " SITE " EMPSITE OF EMPLOYEE-FILE
+             ELSE
+               DISPLAY EMPFNM OF EMPLOYEE-FILE
+                       EMPLNM OF EMPLOYEE-FILE AGE
+                       " SITE " EMPSITE OF EMPLOYEE-FILE
+             END-IF
+             DISPLAY "  SERVICE: " SVC-YEARS "Y " SVC-MONTHS
+                     "M " SVC-DAYS "D"
+
+             READ SORTED-OUT INTO SORTED-REC
+                  AT END MOVE 'Y' TO WS-SORT-EOF
+             END-READ
+           END-PERFORM.
+
+      * ================================================================
+      * READ-AND-CLASSIFY-PARA
+      * SORT's input procedure.  Reads EMPLOYEE in its native EMPID
+      * key order - so the checkpoint/restart logic keeps working
+      * exactly as before - and RELEASEs only the records that clear
+      * every check into SORT-WORK for the name-order listing pass.
+      * ================================================================
+       READ-AND-CLASSIFY-PARA.
+           OPEN INPUT EMPLOYEE.
+           MOVE ' ' TO WS-EMP-EOF.
+           IF RESTART-REQUESTED
+             PERFORM RESTART-PARA
+           END-IF.
+      * CHECKPOINT is opened for output here, after RESTART-PARA has
+      * already opened it for input and closed it again - opening it
+      * any earlier would either truncate the checkpoint data a
+      * restart needs to read, or collide with RESTART-PARA's OPEN
+      * INPUT on the same file.
+           OPEN OUTPUT CHECKPOINT.
+
+           READ EMPLOYEE INTO EMPLOYEE-FILE
+                AT END MOVE 'Y' TO WS-EMP-EOF
            END-READ.
            PERFORM UNTIL WS-EMP-EOF = 'Y'
-             
-             MOVE EMPDOBM TO CA-MONTH
-             MOVE EMPDOBD TO CA-DAY
-             MOVE EMPDOBY TO CA-YEAR
-             PERFORM CALCULATE-AGE-PARA
-             MOVE CA-AGE TO AGE
-             
-             DISPLAY EMPFNM EMPLNM AGE
+
+               IF EMP-TERMINATED OF EMPLOYEE-FILE
+                 MOVE EMPLOYEE-FILE TO FORMER-REC
+                 WRITE FORMER-REC
+                 ADD 1 TO WS-FORMER-COUNT
+               ELSE
+                 PERFORM VALIDATE-DOB-PARA
+                 PERFORM VALIDATE-NAME-PARA
+
+                 IF DOB-IS-INVALID OR NAME-IS-INVALID
+                   MOVE EMPLOYEE-FILE TO SUSPENSE-REC
+                   WRITE SUSPENSE-REC
+                   ADD 1 TO WS-REJECT-COUNT
+                 ELSE
+                   MOVE EMPDOBM OF EMPLOYEE-FILE TO CA-MONTH
+                   MOVE EMPDOBD OF EMPLOYEE-FILE TO CA-DAY
+                   MOVE EMPDOBY OF EMPLOYEE-FILE TO CA-YEAR
+                   PERFORM CALCULATE-AGE-PARA
+
+                   IF CA-AGE-IS-EXCEPTION
+                     MOVE EMPLOYEE-FILE TO EXCEPTIONS-REC
+                     MOVE CA-AGE-CHK TO EXC-AGE
+                     WRITE EXCEPTIONS-REC
+                     ADD 1 TO WS-EXCEPTION-COUNT
+                   ELSE
+                     MOVE CA-AGE TO AGE
+
+                     MOVE EMPHDTM OF EMPLOYEE-FILE TO CA-MONTH
+                     MOVE EMPHDTD OF EMPLOYEE-FILE TO CA-DAY
+                     MOVE EMPHDTY OF EMPLOYEE-FILE TO CA-YEAR
+                     PERFORM CALCULATE-AGE-PARA
+                     MOVE CA-AGE TO SVC-YEARS
+                     MOVE CA-AGE-MONTHS TO SVC-MONTHS
+                     MOVE CA-AGE-DAYS TO SVC-DAYS
+
+                     MOVE EMPLOYEE-FILE TO SORT-REC
+                     MOVE AGE TO SR-AGE
+                     MOVE SVC-YEARS TO SR-SVC-YEARS
+                     MOVE SVC-MONTHS TO SR-SVC-MONTHS
+                     MOVE SVC-DAYS TO SR-SVC-DAYS
+                     RELEASE SORT-REC
+                     ADD 1 TO WS-EMP-COUNT
+                   END-IF
+                 END-IF
+               END-IF
+
+             ADD 1 TO WS-CHECKPOINT-COUNT
+             IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT-PARA
+             END-IF
 
              READ EMPLOYEE INTO EMPLOYEE-FILE
-                  AT END MOVE 'Y' TO WS-EMP-EOF 
+                  AT END MOVE 'Y' TO WS-EMP-EOF
              END-READ
 
            END-PERFORM.
+           CLOSE EMPLOYEE.
+
+      * ================================================================
+      * WRITE-CHECKPOINT-PARA
+      * Records the last EMPID successfully processed every
+      * WS-CHECKPOINT-INTERVAL records, so a restart can resume here.
+      * ================================================================
+       WRITE-CHECKPOINT-PARA.
+           MOVE EMPID OF EMPLOYEE-FILE TO CP-EMPID.
+           WRITE CHECKPOINT-REC.
+           MOVE ZERO TO WS-CHECKPOINT-COUNT.
+
+
+      * ================================================================
+      * VALIDATE-DOB-PARA
+      * Sanity-checks EMPDOBY/EMPDOBM/EMPDOBD before the age math runs.
+      * ================================================================
+       VALIDATE-DOB-PARA.
+           SET DOB-IS-VALID TO TRUE.
+           IF EMPDOBY OF EMPLOYEE-FILE IS NOT NUMERIC
+             OR EMPDOBY OF EMPLOYEE-FILE < 1900
+             OR EMPDOBY OF EMPLOYEE-FILE > WS-TODAY-Y
+             SET DOB-IS-INVALID TO TRUE
+           END-IF.
+           IF EMPDOBM OF EMPLOYEE-FILE IS NOT NUMERIC
+             OR EMPDOBM OF EMPLOYEE-FILE < 01
+             OR EMPDOBM OF EMPLOYEE-FILE > 12
+             SET DOB-IS-INVALID TO TRUE
+           END-IF.
+           IF EMPDOBD OF EMPLOYEE-FILE IS NOT NUMERIC
+             OR EMPDOBD OF EMPLOYEE-FILE < 01
+             OR EMPDOBD OF EMPLOYEE-FILE > 31
+             SET DOB-IS-INVALID TO TRUE
+           END-IF.
+
+      * ================================================================
+      * VALIDATE-NAME-PARA
+      * Rejects a blank EMPFNM/EMPLNM outright, then walks each
+      * field's characters through CHECK-NAME-CHARS-PARA.
+      * ================================================================
+       VALIDATE-NAME-PARA.
+           SET NAME-IS-VALID TO TRUE.
+           IF EMPFNM OF EMPLOYEE-FILE = SPACES
+               OR EMPLNM OF EMPLOYEE-FILE = SPACES
+             SET NAME-IS-INVALID TO TRUE
+           END-IF.
+           IF NAME-IS-VALID
+             MOVE EMPFNM OF EMPLOYEE-FILE TO WS-NAME-FIELD
+             MOVE 25 TO WS-NAME-FIELD-LEN
+             PERFORM CHECK-NAME-CHARS-PARA
+           END-IF.
+           IF NAME-IS-VALID
+             MOVE EMPLNM OF EMPLOYEE-FILE TO WS-NAME-FIELD
+             MOVE 35 TO WS-NAME-FIELD-LEN
+             PERFORM CHECK-NAME-CHARS-PARA
+           END-IF.
+
+      * ================================================================
+      * CHECK-NAME-CHARS-PARA
+      * Walks WS-NAME-FIELD (1:WS-NAME-FIELD-LEN) one character at a
+      * time via CHECK-ONE-NAME-CHAR-PARA, stopping early the moment
+      * an invalid character turns up.
+      * ================================================================
+       CHECK-NAME-CHARS-PARA.
+           PERFORM CHECK-ONE-NAME-CHAR-PARA
+               VARYING WS-NAME-CHAR-IDX FROM 1 BY 1
+               UNTIL WS-NAME-CHAR-IDX > WS-NAME-FIELD-LEN
+                  OR NAME-IS-INVALID.
+
+      * ================================================================
+      * CHECK-ONE-NAME-CHAR-PARA
+      * A name character is valid if it is a letter, a space, a
+      * hyphen (Smith-Jones), or an apostrophe (O'Brien).
+      * ================================================================
+       CHECK-ONE-NAME-CHAR-PARA.
+           MOVE WS-NAME-FIELD (WS-NAME-CHAR-IDX:1) TO WS-ONE-NAME-CHAR.
+           IF WS-ONE-NAME-CHAR NOT ALPHABETIC
+               AND WS-ONE-NAME-CHAR NOT = SPACE
+               AND WS-ONE-NAME-CHAR NOT = '-'
+               AND WS-ONE-NAME-CHAR NOT = QUOTE
+             SET NAME-IS-INVALID TO TRUE
+           END-IF.
+
+      * ================================================================
+      * MASK-RECORD-PARA
+      * Builds the masked name/DOB fields DISPLAYed in place of
+      * EMPLOYEE-FILE's raw fields when the MASKED command-line token
+      * was given.
+      * ================================================================
+       MASK-RECORD-PARA.
+           MOVE EMPFNM OF EMPLOYEE-FILE TO WS-MASK-IN-FIELD.
+           PERFORM MASK-ONE-FIELD-PARA.
+           MOVE WS-MASK-OUT-FIELD (1:25) TO WS-MASKED-FNM.
+           MOVE EMPLNM OF EMPLOYEE-FILE TO WS-MASK-IN-FIELD.
+           PERFORM MASK-ONE-FIELD-PARA.
+           MOVE WS-MASK-OUT-FIELD TO WS-MASKED-LNM.
+           STRING EMPDOBY OF EMPLOYEE-FILE DELIMITED BY SIZE
+                  "-**-**"               DELIMITED BY SIZE
+                  INTO WS-MASKED-DOB
+           END-STRING.
+
+      * ================================================================
+      * MASK-ONE-FIELD-PARA
+      * Masks WS-MASK-IN-FIELD into WS-MASK-OUT-FIELD, keeping the
+      * first character and turning every other non-space character
+      * into an asterisk, so the field's shape (a name, not a number)
+      * is still visible without revealing it.
+      * ================================================================
+       MASK-ONE-FIELD-PARA.
+           MOVE SPACES TO WS-MASK-OUT-FIELD.
+           IF WS-MASK-IN-FIELD NOT = SPACES
+             MOVE WS-MASK-IN-FIELD (1:1) TO WS-MASK-OUT-FIELD (1:1)
+             PERFORM MASK-ONE-CHAR-PARA
+                 VARYING WS-MASK-CHAR-IDX FROM 2 BY 1
+                 UNTIL WS-MASK-CHAR-IDX > 35
+           END-IF.
+
+      * ================================================================
+      * MASK-ONE-CHAR-PARA
+      * ================================================================
+       MASK-ONE-CHAR-PARA.
+           IF WS-MASK-IN-FIELD (WS-MASK-CHAR-IDX:1) NOT = SPACE
+             MOVE '*' TO WS-MASK-OUT-FIELD (WS-MASK-CHAR-IDX:1)
+           END-IF.
 
       * ================================================================
       * COPY IN AGE CALC PARAGRAPH
@@ -72,5 +493,63 @@
       * TERMINATE-PARA
       * ================================================================
        TERMINATE-PARA.
-           CLOSE EMPLOYEE.
+           CLOSE SORTED-OUT.
+           CLOSE SUSPENSE.
+           CLOSE EXCEPTIONS.
+           CLOSE FORMER.
+           CLOSE CHECKPOINT.
+           IF WS-REJECT-COUNT > 0
+             DISPLAY "CALCAGE-SEP-COMP: " WS-REJECT-COUNT
+                     " REJECTED - SEE SUSPENSE"
+           END-IF.
+           IF WS-EXCEPTION-COUNT > 0
+             DISPLAY "CALCAGE-SEP-COMP: " WS-EXCEPTION-COUNT
+                     " AGE(S) OUT OF RANGE - SEE EXCEPTIONS"
+           END-IF.
+           IF WS-FORMER-COUNT > 0
+             DISPLAY "CALCAGE-SEP-COMP: " WS-FORMER-COUNT
+                     " TERMINATED RECORD(S) SKIPPED - SEE FORMER"
+           END-IF.
+           COMPUTE WS-RUNLOG-READ-TOTAL = WS-EMP-COUNT + WS-REJECT-COUNT
+               + WS-EXCEPTION-COUNT + WS-FORMER-COUNT.
+           COMPUTE WS-RUNLOG-REJECT-TOTAL = WS-REJECT-COUNT
+               + WS-EXCEPTION-COUNT.
+           PERFORM VOLUME-CHECK-PARA.
+           PERFORM WRITE-RUNLOG-PARA.
+           IF WS-REJECT-COUNT > 0 OR WS-EXCEPTION-COUNT > 0
+               OR WS-RUNLOG-READ-TOTAL = ZERO
+               OR VOLUME-IS-OUT-OF-RANGE
+             MOVE 4 TO RETURN-CODE
+           ELSE
+             MOVE 0 TO RETURN-CODE
+           END-IF.
            STOP RUN.
+
+      * ================================================================
+      * VOLUME-CHECK-PARA
+      * Flags a run whose total record count (WS-RUNLOG-READ-TOTAL)
+      * falls outside WS-MIN-VOLUME/WS-MAX-VOLUME, so an abnormally
+      * small or large extract gets called out instead of just
+      * completing and looking routine.
+      * ================================================================
+       VOLUME-CHECK-PARA.
+           SET VOLUME-IS-IN-RANGE TO TRUE.
+           IF WS-RUNLOG-READ-TOTAL < WS-MIN-VOLUME
+             SET VOLUME-IS-OUT-OF-RANGE TO TRUE
+             DISPLAY "CALCAGE-SEP-COMP: *** VOLUME ALERT - "
+                     WS-RUNLOG-READ-TOTAL
+                     " RECORD(S) READ, BELOW THE MINIMUM OF "
+                     WS-MIN-VOLUME " ***"
+           END-IF.
+           IF WS-RUNLOG-READ-TOTAL > WS-MAX-VOLUME
+             SET VOLUME-IS-OUT-OF-RANGE TO TRUE
+             DISPLAY "CALCAGE-SEP-COMP: *** VOLUME ALERT - "
+                     WS-RUNLOG-READ-TOTAL
+                     " RECORD(S) READ, ABOVE THE MAXIMUM OF "
+                     WS-MAX-VOLUME " ***"
+           END-IF.
+
+      * ================================================================
+      * COPY IN RUN-LOG WRITER PARAGRAPH
+      * ================================================================
+       COPY "RUNLOG_PARA.cob".
