@@ -0,0 +1,183 @@
+      *================================================================
+      * AGETEST
+      * Regression suite for the age-calculation logic in
+      * CALCULATE-AGE-PARA (CALC_AGE_PARA.cob), the copybook every
+      * CALCAGE variant except 01-Assignment's own inline COMPUTE now
+      * shares.  Runs a fixed table of canned DOBs (a leap-year
+      * birthday, a birthday that falls today, one that falls
+      * tomorrow, one already past this year, one still to come) all
+      * against the same frozen as-of date, so the expected ages below
+      * stay correct no matter what day this actually runs, and
+      * compares the computed age against the golden value.  Run this
+      * after any change to CALC_AGE_PARA.cob to confirm the age math
+      * still agrees with known cases.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGETEST.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+      * Every case now carries its own as-of date (CASE-ASOF) instead
+      * of sharing one frozen date, so the month/day borrow cases
+      * below can each be measured against the specific date that
+      * exercises them.
+           01 WS-IDX          PIC        9(2) VALUE ZERO.
+           01 WS-CASE-COUNT   PIC        9(2) VALUE 7.
+           01 WS-PASS-COUNT   PIC        9(2) VALUE ZERO.
+           01 WS-FAIL-COUNT   PIC        9(2) VALUE ZERO.
+      *
+      * Golden test cases: name, DOB (Y/M/D), as-of date (YYYYMMDD),
+      * expected age/months/days as of that date.
+           01 WS-TEST-TBL.
+              05 FILLER.
+                 10 FILLER PIC X(20) VALUE 'LEAP-DOB-BDAY-PASSED'.
+                 10 FILLER PIC 9(4)  VALUE 2000.
+                 10 FILLER PIC 9(2)  VALUE 02.
+                 10 FILLER PIC 9(2)  VALUE 29.
+                 10 FILLER PIC 9(8)  VALUE 20260615.
+                 10 FILLER PIC 9(3)  VALUE 026.
+                 10 FILLER PIC 9(2)  VALUE 03.
+                 10 FILLER PIC 9(2)  VALUE 18.
+              05 FILLER.
+                 10 FILLER PIC X(20) VALUE 'BIRTHDAY-TODAY'.
+                 10 FILLER PIC 9(4)  VALUE 1990.
+                 10 FILLER PIC 9(2)  VALUE 06.
+                 10 FILLER PIC 9(2)  VALUE 15.
+                 10 FILLER PIC 9(8)  VALUE 20260615.
+                 10 FILLER PIC 9(3)  VALUE 036.
+                 10 FILLER PIC 9(2)  VALUE 00.
+                 10 FILLER PIC 9(2)  VALUE 00.
+              05 FILLER.
+                 10 FILLER PIC X(20) VALUE 'BIRTHDAY-TOMORROW'.
+                 10 FILLER PIC 9(4)  VALUE 1990.
+                 10 FILLER PIC 9(2)  VALUE 06.
+                 10 FILLER PIC 9(2)  VALUE 16.
+                 10 FILLER PIC 9(8)  VALUE 20260615.
+                 10 FILLER PIC 9(3)  VALUE 035.
+                 10 FILLER PIC 9(2)  VALUE 11.
+                 10 FILLER PIC 9(2)  VALUE 30.
+              05 FILLER.
+                 10 FILLER PIC X(20) VALUE 'BIRTHDAY-LAST-MONTH'.
+                 10 FILLER PIC 9(4)  VALUE 1985.
+                 10 FILLER PIC 9(2)  VALUE 01.
+                 10 FILLER PIC 9(2)  VALUE 10.
+                 10 FILLER PIC 9(8)  VALUE 20260615.
+                 10 FILLER PIC 9(3)  VALUE 041.
+                 10 FILLER PIC 9(2)  VALUE 05.
+                 10 FILLER PIC 9(2)  VALUE 05.
+              05 FILLER.
+                 10 FILLER PIC X(20) VALUE 'BIRTHDAY-NEXT-MONTH'.
+                 10 FILLER PIC 9(4)  VALUE 1985.
+                 10 FILLER PIC 9(2)  VALUE 12.
+                 10 FILLER PIC 9(2)  VALUE 25.
+                 10 FILLER PIC 9(8)  VALUE 20260615.
+                 10 FILLER PIC 9(3)  VALUE 040.
+                 10 FILLER PIC 9(2)  VALUE 05.
+                 10 FILLER PIC 9(2)  VALUE 21.
+      * Single-borrow case: a Feb-29 birthdate compared one day into
+      * March of a later leap year, so the borrowed February must be
+      * counted as 29 days (not the static table's 28) to land on the
+      * correct day count.
+              05 FILLER.
+                 10 FILLER PIC X(20) VALUE 'LEAP-FEB-MAR-BORROW'.
+                 10 FILLER PIC 9(4)  VALUE 2000.
+                 10 FILLER PIC 9(2)  VALUE 02.
+                 10 FILLER PIC 9(2)  VALUE 29.
+                 10 FILLER PIC 9(8)  VALUE 20280301.
+                 10 FILLER PIC 9(3)  VALUE 028.
+                 10 FILLER PIC 9(2)  VALUE 00.
+                 10 FILLER PIC 9(2)  VALUE 01.
+      * Double-borrow case: a Jan-31 birthdate compared one day into
+      * March, where a single 28-day February borrow still leaves a
+      * negative day count and a second borrow (from January) is
+      * needed.
+              05 FILLER.
+                 10 FILLER PIC X(20) VALUE 'JAN31-MAR-BORROW'.
+                 10 FILLER PIC 9(4)  VALUE 1985.
+                 10 FILLER PIC 9(2)  VALUE 01.
+                 10 FILLER PIC 9(2)  VALUE 31.
+                 10 FILLER PIC 9(8)  VALUE 20260301.
+                 10 FILLER PIC 9(3)  VALUE 041.
+                 10 FILLER PIC 9(2)  VALUE 00.
+                 10 FILLER PIC 9(2)  VALUE 29.
+           01 WS-TEST-ENTRIES REDEFINES WS-TEST-TBL.
+              05 WS-TEST-ENTRY OCCURS 7 TIMES.
+                 10 CASE-NAME          PIC X(20).
+                 10 CASE-DOBY          PIC 9(4).
+                 10 CASE-DOBM          PIC 9(2).
+                 10 CASE-DOBD          PIC 9(2).
+                 10 CASE-ASOF          PIC 9(8).
+                 10 CASE-EXPECTED-AGE  PIC 9(3).
+                 10 CASE-EXPECTED-MONTHS PIC 9(2).
+                 10 CASE-EXPECTED-DAYS   PIC 9(2).
+      *
+       COPY "CALC_AGE_DEF.cob".
+      *
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM INITIALIZE-PARA.
+           PERFORM RUN-ONE-TEST-PARA
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-CASE-COUNT.
+           PERFORM TERMINATE-PARA.
+
+      * ================================================================
+      * INITIALIZE-PARA
+      * Each case freezes CALCULATE-AGE-PARA's notion of "today" at
+      * its own CASE-ASOF, so "birthday today"/"birthday tomorrow"
+      * cases and the month/day borrow cases are all reproducible
+      * regardless of wall-clock today.
+      * ================================================================
+       INITIALIZE-PARA.
+           SET CA-ASOF-IS-SET TO TRUE.
+           DISPLAY "AGETEST: RUNNING " WS-CASE-COUNT " CASE(S)".
+
+      * ================================================================
+      * RUN-ONE-TEST-PARA
+      * Runs WS-TEST-ENTRY (WS-IDX) through CALCULATE-AGE-PARA and
+      * compares the result against its golden expected age and
+      * months/days breakdown.
+      * ================================================================
+       RUN-ONE-TEST-PARA.
+           MOVE CASE-DOBY (WS-IDX) TO CA-YEAR.
+           MOVE CASE-DOBM (WS-IDX) TO CA-MONTH.
+           MOVE CASE-DOBD (WS-IDX) TO CA-DAY.
+           MOVE CASE-ASOF (WS-IDX) TO CA-ASOF-DATE.
+           PERFORM CALCULATE-AGE-PARA.
+           IF CA-AGE = CASE-EXPECTED-AGE (WS-IDX)
+               AND CA-AGE-MONTHS = CASE-EXPECTED-MONTHS (WS-IDX)
+               AND CA-AGE-DAYS = CASE-EXPECTED-DAYS (WS-IDX)
+             ADD 1 TO WS-PASS-COUNT
+             DISPLAY "AGETEST: PASS - " CASE-NAME (WS-IDX)
+                     " EXPECTED " CASE-EXPECTED-AGE (WS-IDX) "Y "
+                     CASE-EXPECTED-MONTHS (WS-IDX) "M "
+                     CASE-EXPECTED-DAYS (WS-IDX) "D GOT "
+                     CA-AGE "Y " CA-AGE-MONTHS "M " CA-AGE-DAYS "D"
+           ELSE
+             ADD 1 TO WS-FAIL-COUNT
+             DISPLAY "AGETEST: FAIL - " CASE-NAME (WS-IDX)
+                     " EXPECTED " CASE-EXPECTED-AGE (WS-IDX) "Y "
+                     CASE-EXPECTED-MONTHS (WS-IDX) "M "
+                     CASE-EXPECTED-DAYS (WS-IDX) "D GOT "
+                     CA-AGE "Y " CA-AGE-MONTHS "M " CA-AGE-DAYS "D"
+           END-IF.
+
+      * ================================================================
+      * COPY IN AGE CALC PARAGRAPH
+      * ================================================================
+       COPY "CALC_AGE_PARA.cob".
+
+      * ================================================================
+      * TERMINATE-PARA
+      * ================================================================
+       TERMINATE-PARA.
+           DISPLAY "AGETEST: " WS-PASS-COUNT " PASSED, "
+                   WS-FAIL-COUNT " FAILED".
+           IF WS-FAIL-COUNT > 0
+             MOVE 4 TO RETURN-CODE
+           ELSE
+             MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
