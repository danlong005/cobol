@@ -1,22 +1,57 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALAGE.
+      *
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+              SELECT DBCONN ASSIGN TO './dbconn.parm'
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
        DATA DIVISION.
+           FILE SECTION.
+           FD DBCONN.
+           01 DBCONN-REC.
+              COPY "DBCONN-REC.cob".
+      *
        WORKING-STORAGE SECTION.
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01 DSN             PIC        X(30) VALUE 'COBODBC'.
-       01 USERNAME        PIC        X(30) VALUE 'admin'.
-       01 PASSWD          PIC        X(10) VALUE 'password'.
+       01 DSN             PIC        X(30) VALUE SPACE.
+       01 USERNAME        PIC        X(30) VALUE SPACE.
+       01 PASSWD          PIC        X(10) VALUE SPACE.
        01 DB-CON-STR      PIC        X(100).
        01 WS-NUMBER       PIC        9(9).
+       01 SQL-EMPID       PIC        9(03).
+       01 SQL-EMPFNM      PIC        X(25).
+       01 SQL-EMPLNM      PIC        X(35).
+       01 SQL-EMPDOB      PIC        X(10).
        EXEC SQL END DECLARE SECTION END-EXEC.
       *
        EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       EXEC SQL
+           DECLARE EMPCUR CURSOR FOR
+               SELECT EMPID, EMPFNM, EMPLNM, EMPDOB
+               FROM EMPLOYEES
+       END-EXEC.
+      *
+      * Set by ERROR-RTN so TERMINATE-PARA's RETURN-CODE reflects a
+      * genuine SQL failure instead of the default clean exit.
+       01 WS-SQL-ERROR-SW      PIC X(1) VALUE 'N'.
+          88 SQL-ERROR-OCCURRED    VALUE 'Y'.
+      *
+       01 WS-CUR-EOF           PIC X(1).
+       01 WS-DBCONN-EOF        PIC X(1).
       * ================================================================
        PROCEDURE DIVISION.
        MAIN.
            DISPLAY "*** STARTING ***".
 
-           STRING FUNCTION TRIM(USERNAME) DELIMITED BY SPACE 
+      *    Credentials come from the external parameter file instead
+      *    of being hardcoded, so a login never has to be checked
+      *    into source.
+           PERFORM READ-DBCONN-PARA.
+
+           STRING FUNCTION TRIM(USERNAME) DELIMITED BY SPACE
                   "/" DELIMITED BY SIZE
                   FUNCTION TRIM(PASSWD)   DELIMITED BY SPACE
                   "@" DELIMITED BY SIZE
@@ -42,25 +77,102 @@
            DISPLAY "NUMBER OF EMPLOYEES: " WS-NUMBER.
            DISPLAY "*** SQL CODE ***".
            DISPLAY "SQLCODE: " SQLCODE " ".
-           
-           EXEC SQL 
+
+      *    Cursor-based listing - proves the connection can fetch full
+      *    detail rows, not just a count.
+           EXEC SQL
+               OPEN EMPCUR
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN.
+           MOVE ' ' TO WS-CUR-EOF.
+           PERFORM FETCH-ROW-PARA.
+           PERFORM UNTIL WS-CUR-EOF = 'Y'
+             DISPLAY SQL-EMPID " " SQL-EMPFNM " " SQL-EMPLNM " "
+                     SQL-EMPDOB
+             PERFORM FETCH-ROW-PARA
+           END-PERFORM.
+           EXEC SQL
+               CLOSE EMPCUR
+           END-EXEC.
+
+           EXEC SQL
                 CONNECT RESET
            END-EXEC.
            DISPLAY "*** SQL CODE ***".
            DISPLAY "SQLCODE: " SQLCODE " ".
-           
+
            PERFORM TERMINATE-PARA.
-           
+
+      * ================================================================
+      * FETCH-ROW-PARA
+      * SQLCODE 100 is the standard embedded-SQL end-of-cursor code;
+      * anything else non-zero is a genuine failure.
+      * ================================================================
+       FETCH-ROW-PARA.
+           EXEC SQL
+               FETCH EMPCUR
+               INTO :SQL-EMPID, :SQL-EMPFNM, :SQL-EMPLNM, :SQL-EMPDOB
+           END-EXEC.
+           IF SQLCODE = 100
+             MOVE 'Y' TO WS-CUR-EOF
+           ELSE
+             IF SQLCODE NOT = ZERO PERFORM ERROR-RTN END-IF
+           END-IF.
+
       * ================================================================
       * ERROR-RTN PARA
       * ================================================================
        ERROR-RTN.
            DISPLAY "*** SQL CODE ***".
            DISPLAY "SQLCODE: " SQLCODE " ".
+           SET SQL-ERROR-OCCURRED TO TRUE.
            PERFORM TERMINATE-PARA.
 
       * ================================================================
       * TERMINATE-PARA
       * ================================================================
        TERMINATE-PARA.
+           IF SQL-ERROR-OCCURRED
+             MOVE 8 TO RETURN-CODE
+           ELSE
+             MOVE 0 TO RETURN-CODE
+           END-IF.
            STOP RUN.
+
+      * ================================================================
+      * READ-DBCONN-PARA
+      * Reads ./dbconn.parm (DSN, USERNAME, PASSWORD, one value per
+      * line, in that order).  Any line that is missing leaves the
+      * prior default in place, so a site without the file yet still
+      * runs.  Kept local instead of COPYing copybooks/DBCONN_PARA.cob
+      * since this program's DSN field isn't named DBNAME.
+      * ================================================================
+       READ-DBCONN-PARA.
+           MOVE 'COBODBC'  TO DSN.
+           MOVE 'admin'    TO USERNAME.
+           MOVE 'password' TO PASSWD.
+           OPEN INPUT DBCONN.
+           MOVE ' ' TO WS-DBCONN-EOF.
+           READ DBCONN INTO DBCONN-REC
+                AT END MOVE 'Y' TO WS-DBCONN-EOF
+           END-READ.
+           IF WS-DBCONN-EOF NOT = 'Y' AND DBCONN-VALUE NOT = SPACE
+             MOVE DBCONN-VALUE TO DSN
+           END-IF.
+           IF WS-DBCONN-EOF NOT = 'Y'
+             READ DBCONN INTO DBCONN-REC
+                  AT END MOVE 'Y' TO WS-DBCONN-EOF
+             END-READ
+           END-IF.
+           IF WS-DBCONN-EOF NOT = 'Y' AND DBCONN-VALUE NOT = SPACE
+             MOVE DBCONN-VALUE TO USERNAME
+           END-IF.
+           IF WS-DBCONN-EOF NOT = 'Y'
+             READ DBCONN INTO DBCONN-REC
+                  AT END MOVE 'Y' TO WS-DBCONN-EOF
+             END-READ
+           END-IF.
+           IF WS-DBCONN-EOF NOT = 'Y' AND DBCONN-VALUE NOT = SPACE
+             MOVE DBCONN-VALUE TO PASSWD
+           END-IF.
+           CLOSE DBCONN.
