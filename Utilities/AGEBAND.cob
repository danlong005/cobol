@@ -0,0 +1,129 @@
+      *================================================================
+      * AGEBAND
+      * Workforce demographics summary.  Reads the CALCAGE EMPOUT
+      * extract (output.dta) and tallies headcount by age band (under
+      * 18, 18-29, 30-49, 50-64, 65+) for workforce-planning meetings,
+      * with a percentage-of-total alongside each band's count.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGEBAND.
+      *
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+              SELECT EMPOUT ASSIGN TO 'output.dta'
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+           FILE SECTION.
+           FD EMPOUT.
+           01 EMPOUT-FILE.
+              05 EMPOID       PIC        9(3).
+              05 EMPOFNM      PIC       X(25).
+              05 EMPOLNM      PIC       X(35).
+              05 EMPODOB      PIC       A(10).
+              05 EMPOAGE      PIC        Z(3).
+              05 EMPODPT      PIC       X(4).
+      *
+           01 EMPOUT-TRAILER REDEFINES EMPOUT-FILE.
+              05 TRLR-CODE       PIC     X(3).
+                 88 TRLR-IS-TRAILER    VALUE 'TRL'.
+              05 FILLER          PIC     X(77).
+      *
+           WORKING-STORAGE SECTION.
+           01 WS-EMP-EOF      PIC        A(1).
+           01 WS-AGE-NUM      PIC        9(3).
+      *
+           01 WS-BAND-COUNTS.
+              05 WS-BAND-UNDER18   PIC   9(6) VALUE ZERO.
+              05 WS-BAND-18-29     PIC   9(6) VALUE ZERO.
+              05 WS-BAND-30-49     PIC   9(6) VALUE ZERO.
+              05 WS-BAND-50-64     PIC   9(6) VALUE ZERO.
+              05 WS-BAND-65-UP     PIC   9(6) VALUE ZERO.
+      *
+           01 WS-TOTAL-COUNT   PIC        9(6) VALUE ZERO.
+           01 WS-BAND-PCT      PIC        999V99.
+      *
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM INITIALIZE-PARA.
+           PERFORM PROCESS-PARA.
+           PERFORM TERMINATE-PARA.
+
+      * ================================================================
+      * INITIALIZE-PARA
+      * ================================================================
+       INITIALIZE-PARA.
+           OPEN INPUT EMPOUT.
+           MOVE ' ' TO WS-EMP-EOF.
+
+      * ================================================================
+      * PROCESS-PARA
+      * ================================================================
+       PROCESS-PARA.
+           READ EMPOUT
+                AT END MOVE 'Y' TO WS-EMP-EOF
+           END-READ.
+           PERFORM UNTIL WS-EMP-EOF = 'Y'
+             IF NOT TRLR-IS-TRAILER
+               MOVE EMPOAGE TO WS-AGE-NUM
+               ADD 1 TO WS-TOTAL-COUNT
+
+               EVALUATE TRUE
+                 WHEN WS-AGE-NUM < 18
+                   ADD 1 TO WS-BAND-UNDER18
+                 WHEN WS-AGE-NUM < 30
+                   ADD 1 TO WS-BAND-18-29
+                 WHEN WS-AGE-NUM < 50
+                   ADD 1 TO WS-BAND-30-49
+                 WHEN WS-AGE-NUM < 65
+                   ADD 1 TO WS-BAND-50-64
+                 WHEN OTHER
+                   ADD 1 TO WS-BAND-65-UP
+               END-EVALUATE
+             END-IF
+
+             READ EMPOUT
+                  AT END MOVE 'Y' TO WS-EMP-EOF
+             END-READ
+           END-PERFORM.
+
+      * ================================================================
+      * TERMINATE-PARA
+      * Displays the one-page age-band summary: headcount and percent
+      * of total workforce for each band.
+      * ================================================================
+       TERMINATE-PARA.
+           CLOSE EMPOUT.
+           DISPLAY "==============================================".
+           DISPLAY "        WORKFORCE AGE-BAND SUMMARY".
+           DISPLAY "==============================================".
+           IF WS-TOTAL-COUNT > 0
+             COMPUTE WS-BAND-PCT ROUNDED =
+                 (WS-BAND-UNDER18 * 100) / WS-TOTAL-COUNT
+             DISPLAY "UNDER 18   " WS-BAND-UNDER18 "  (" WS-BAND-PCT
+                     "%)"
+
+             COMPUTE WS-BAND-PCT ROUNDED =
+                 (WS-BAND-18-29 * 100) / WS-TOTAL-COUNT
+             DISPLAY "18 - 29    " WS-BAND-18-29 "  (" WS-BAND-PCT
+                     "%)"
+
+             COMPUTE WS-BAND-PCT ROUNDED =
+                 (WS-BAND-30-49 * 100) / WS-TOTAL-COUNT
+             DISPLAY "30 - 49    " WS-BAND-30-49 "  (" WS-BAND-PCT
+                     "%)"
+
+             COMPUTE WS-BAND-PCT ROUNDED =
+                 (WS-BAND-50-64 * 100) / WS-TOTAL-COUNT
+             DISPLAY "50 - 64    " WS-BAND-50-64 "  (" WS-BAND-PCT
+                     "%)"
+
+             COMPUTE WS-BAND-PCT ROUNDED =
+                 (WS-BAND-65-UP * 100) / WS-TOTAL-COUNT
+             DISPLAY "65 AND UP  " WS-BAND-65-UP "  (" WS-BAND-PCT
+                     "%)"
+           END-IF.
+           DISPLAY "----------------------------------------------".
+           DISPLAY "TOTAL      " WS-TOTAL-COUNT.
+           STOP RUN.
