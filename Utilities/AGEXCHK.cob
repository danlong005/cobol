@@ -0,0 +1,174 @@
+      *================================================================
+      * AGEXCHK
+      * Cross-checks the two age-calculation methods this shop
+      * maintains separately - the inline COMPUTE logic in
+      * 01-Assignment's CALCAGE PROCESS-PARA, and the copybook
+      * CALCULATE-AGE-PARA (CALC_AGE_PARA.cob) used by 04/05-Assignment
+      * - by running every active record in input.dta through both and
+      * flagging any EMPID where the two don't agree.  Nothing
+      * guarantees a fix applied to one age calculation reaches the
+      * other, so this is meant to run after any change to either one.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGEXCHK.
+      *
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+              SELECT EMPLOYEE ASSIGN TO './input.dta'
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+           FILE SECTION.
+           FD EMPLOYEE.
+           01 EMPLOYEE-FILE.
+              COPY "EMPLOYEE-REC.cob".
+      *
+           WORKING-STORAGE SECTION.
+           01 WS-EMP-EOF      PIC        A(1).
+           01 WS-EMP-COUNT    PIC        9(5) VALUE ZERO.
+           01 WS-MISMATCH-COUNT PIC      9(5) VALUE ZERO.
+      *
+           01 WS-TODAY.
+              05 WS-TODAY-Y   PIC        9(4).
+              05 WS-TODAY-M   PIC        9(2).
+              05 WS-TODAY-D   PIC        9(2).
+      *
+      * Inline-method work fields, copied from 01-Assignment's
+      * CALCAGE PROCESS-PARA so this side of the comparison runs the
+      * identical algorithm, not a paraphrase of it.
+           01 WS-EFF-DAY      PIC        9(2).
+           01 WS-AGE-CHK      PIC       S9(4).
+           01 WS-AGE-INLINE   PIC       S9(4).
+           01 WS-AGE-COPYBOOK PIC       S9(4).
+      *
+           01 WS-LEAP-SW      PIC        X(1).
+              88 CURRENT-YEAR-IS-LEAP    VALUE 'Y'.
+              88 CURRENT-YEAR-NOT-LEAP   VALUE 'N'.
+           01 WS-DIV-WORK     PIC        9(4).
+           01 WS-REM-4        PIC        9(4).
+           01 WS-REM-100      PIC        9(4).
+           01 WS-REM-400      PIC        9(4).
+      *
+       COPY "CALC_AGE_DEF.cob".
+      *
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM INITIALIZE-PARA.
+           PERFORM PROCESS-PARA.
+           PERFORM TERMINATE-PARA.
+
+      * ================================================================
+      * INITIALIZE-PARA
+      * ================================================================
+       INITIALIZE-PARA.
+           OPEN INPUT EMPLOYEE.
+           MOVE ' ' TO WS-EMP-EOF.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY.
+           PERFORM CHECK-LEAP-PARA.
+
+      * ================================================================
+      * PROCESS-PARA
+      * ================================================================
+       PROCESS-PARA.
+           READ EMPLOYEE INTO EMPLOYEE-FILE
+                AT END MOVE 'Y' TO WS-EMP-EOF
+           END-READ.
+           PERFORM UNTIL WS-EMP-EOF = 'Y'
+             IF NOT EMP-TERMINATED OF EMPLOYEE-FILE
+               PERFORM CROSS-CHECK-PARA
+             END-IF
+
+             READ EMPLOYEE INTO EMPLOYEE-FILE
+                  AT END MOVE 'Y' TO WS-EMP-EOF
+             END-READ
+           END-PERFORM.
+           DISPLAY "AGEXCHK: " WS-EMP-COUNT " RECORD(S) COMPARED".
+           IF WS-MISMATCH-COUNT > 0
+             DISPLAY "AGEXCHK: " WS-MISMATCH-COUNT
+                     " AGE MISMATCH(ES) FOUND"
+           ELSE
+             DISPLAY "AGEXCHK: NO MISMATCHES - BOTH METHODS AGREE"
+           END-IF.
+
+      * ================================================================
+      * CROSS-CHECK-PARA
+      * Runs the current EMPLOYEE-FILE's DOB through both age methods
+      * and flags a disagreement.
+      * ================================================================
+       CROSS-CHECK-PARA.
+           PERFORM COMPUTE-INLINE-AGE-PARA.
+
+           MOVE EMPDOBM OF EMPLOYEE-FILE TO CA-MONTH.
+           MOVE EMPDOBD OF EMPLOYEE-FILE TO CA-DAY.
+           MOVE EMPDOBY OF EMPLOYEE-FILE TO CA-YEAR.
+           PERFORM CALCULATE-AGE-PARA.
+           MOVE CA-AGE-CHK TO WS-AGE-COPYBOOK.
+
+           ADD 1 TO WS-EMP-COUNT.
+           IF WS-AGE-INLINE NOT = WS-AGE-COPYBOOK
+             ADD 1 TO WS-MISMATCH-COUNT
+             DISPLAY "AGEXCHK: MISMATCH - EMPID "
+                     EMPID OF EMPLOYEE-FILE
+                     " INLINE=" WS-AGE-INLINE
+                     " COPYBOOK=" WS-AGE-COPYBOOK
+           END-IF.
+
+      * ================================================================
+      * COMPUTE-INLINE-AGE-PARA
+      * The same COMPUTE sequence 01-Assignment's CALCAGE runs inline
+      * in PROCESS-PARA, reproduced here so both methods are exercised
+      * against the identical input record.
+      * ================================================================
+       COMPUTE-INLINE-AGE-PARA.
+           MOVE EMPDOBD OF EMPLOYEE-FILE TO WS-EFF-DAY.
+           IF EMPDOBM OF EMPLOYEE-FILE = 02
+               AND EMPDOBD OF EMPLOYEE-FILE = 29
+               AND CURRENT-YEAR-NOT-LEAP
+             MOVE 28 TO WS-EFF-DAY
+           END-IF.
+
+           COMPUTE WS-AGE-CHK =
+               WS-TODAY-Y - (EMPDOBY OF EMPLOYEE-FILE) - 1.
+           IF WS-TODAY-M > EMPDOBM OF EMPLOYEE-FILE
+             COMPUTE WS-AGE-CHK = WS-AGE-CHK + 1
+           ELSE
+             IF WS-TODAY-M = EMPDOBM OF EMPLOYEE-FILE
+               IF WS-TODAY-D >= WS-EFF-DAY
+                 COMPUTE WS-AGE-CHK = WS-AGE-CHK + 1
+               END-IF
+             END-IF
+           END-IF.
+           MOVE WS-AGE-CHK TO WS-AGE-INLINE.
+
+      * ================================================================
+      * CHECK-LEAP-PARA
+      * Sets WS-LEAP-SW to reflect whether WS-TODAY-Y (the current
+      * year) is a leap year, so a Feb 29 birthdate can be compared
+      * against today's date correctly in common years - identical to
+      * 01-Assignment's CHECK-LEAP-PARA.
+      * ================================================================
+       CHECK-LEAP-PARA.
+           DIVIDE WS-TODAY-Y BY 4 GIVING WS-DIV-WORK
+               REMAINDER WS-REM-4.
+           DIVIDE WS-TODAY-Y BY 100 GIVING WS-DIV-WORK
+               REMAINDER WS-REM-100.
+           DIVIDE WS-TODAY-Y BY 400 GIVING WS-DIV-WORK
+               REMAINDER WS-REM-400.
+           IF WS-REM-4 = 0 AND (WS-REM-100 NOT = 0 OR WS-REM-400 = 0)
+             SET CURRENT-YEAR-IS-LEAP TO TRUE
+           ELSE
+             SET CURRENT-YEAR-NOT-LEAP TO TRUE
+           END-IF.
+
+      * ================================================================
+      * COPY IN AGE CALC PARAGRAPH
+      * ================================================================
+       COPY "CALC_AGE_PARA.cob".
+
+      * ================================================================
+      * TERMINATE-PARA
+      * ================================================================
+       TERMINATE-PARA.
+           CLOSE EMPLOYEE.
+           STOP RUN.
