@@ -0,0 +1,93 @@
+      *================================================================
+      * BATCHRUN
+      * Sequences the nightly steps that used to be run by hand, in
+      * whatever order the operator remembered - consolidate the day's
+      * extract into the employee master (EMPLOAD), validate that same
+      * master (CALCAGE, 01-Assignment), reconcile its count against
+      * the EMPLOYEES table (RECONCIL), then load new hires into the
+      * database (NEWHIRE) - and halts the chain the moment a step
+      * comes back with anything other than a clean RETURN-CODE,
+      * instead of plowing ahead into a validation, reconcile, or load
+      * that was never going to be trustworthy. EMPLOAD runs first, not
+      * CALCAGE, because CALCAGE's own input is the master file - an
+      * earlier load's leftovers until something rebuilds it from
+      * today's input.dta, exactly as EMPLOAD's own header comment
+      * already says it should ("Run this once per extract, ahead of
+      * CALCAGE"). Each step is CALLed as a subprogram rather than
+      * shelled out to, so its RETURN-CODE can be read directly; this
+      * only works because each one ends with GOBACK rather than STOP
+      * RUN, which lets it run unattended exactly as before when it's
+      * still the top-level program, while also returning control here
+      * when it isn't.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHRUN.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 WS-CONSOLIDATE-RC PIC      S9(4).
+           01 WS-VALIDATE-RC  PIC        S9(4).
+           01 WS-RECONCILE-RC PIC        S9(4).
+           01 WS-LOAD-RC      PIC        S9(4).
+           01 WS-BATCH-RC     PIC        S9(4) VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM PROCESS-PARA.
+           PERFORM TERMINATE-PARA.
+
+      * ================================================================
+      * PROCESS-PARA
+      * Runs consolidate / validate / reconcile / load in order.  A
+      * step only runs once the one before it has come back clean
+      * (RETURN-CODE zero); otherwise the chain stops where it is and
+      * BATCHRUN exits with that step's own RETURN-CODE.
+      * ================================================================
+       PROCESS-PARA.
+           DISPLAY "BATCHRUN: STEP 1 OF 4 - CONSOLIDATE (EMPLOAD)".
+           CALL 'EMPLOAD' END-CALL.
+           MOVE RETURN-CODE TO WS-CONSOLIDATE-RC.
+           IF WS-CONSOLIDATE-RC NOT = ZERO
+             DISPLAY "BATCHRUN: CONSOLIDATE STEP FAILED (RETURN-CODE "
+                     WS-CONSOLIDATE-RC ") - CHAIN HALTED"
+             MOVE WS-CONSOLIDATE-RC TO WS-BATCH-RC
+           ELSE
+             DISPLAY "BATCHRUN: STEP 2 OF 4 - VALIDATE (CALCAGE)"
+             CALL 'CALCAGE' END-CALL
+             MOVE RETURN-CODE TO WS-VALIDATE-RC
+             IF WS-VALIDATE-RC NOT = ZERO
+               DISPLAY "BATCHRUN: VALIDATE STEP FAILED (RETURN-CODE "
+                       WS-VALIDATE-RC ") - CHAIN HALTED"
+               MOVE WS-VALIDATE-RC TO WS-BATCH-RC
+             ELSE
+               DISPLAY "BATCHRUN: STEP 3 OF 4 - RECONCILE (RECONCIL)"
+               CALL 'RECONCIL' END-CALL
+               MOVE RETURN-CODE TO WS-RECONCILE-RC
+               IF WS-RECONCILE-RC NOT = ZERO
+                 DISPLAY "BATCHRUN: RECONCILE STEP FAILED (RETURN-CODE "
+                         WS-RECONCILE-RC ") - CHAIN HALTED"
+                 MOVE WS-RECONCILE-RC TO WS-BATCH-RC
+               ELSE
+                 DISPLAY "BATCHRUN: STEP 4 OF 4 - LOAD (NEWHIRE)"
+                 CALL 'NEWHIRE' END-CALL
+                 MOVE RETURN-CODE TO WS-LOAD-RC
+                 IF WS-LOAD-RC NOT = ZERO
+                   DISPLAY "BATCHRUN: LOAD STEP FAILED (RETURN-CODE "
+                           WS-LOAD-RC ") - CHAIN HALTED"
+                   MOVE WS-LOAD-RC TO WS-BATCH-RC
+                 ELSE
+                   DISPLAY "BATCHRUN: ALL STEPS COMPLETED CLEAN"
+                   MOVE ZERO TO WS-BATCH-RC
+                 END-IF
+               END-IF
+             END-IF
+           END-IF.
+
+      * ================================================================
+      * TERMINATE-PARA
+      * ================================================================
+       TERMINATE-PARA.
+           MOVE WS-BATCH-RC TO RETURN-CODE.
+           STOP RUN.
