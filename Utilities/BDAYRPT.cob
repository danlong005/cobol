@@ -0,0 +1,144 @@
+      *================================================================
+      * BDAYRPT
+      * Upcoming-birthdays-this-month report.  Scans the indexed
+      * EMPLOYEE master (empmstr.dat) for active employees whose
+      * EMPDOBM matches the current month, sorts the survivors into
+      * day-of-month order, and lists each one with the age they will
+      * turn on their birthday this year - so HR/facilities can plan
+      * recognitions for the month without combing the master by hand.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BDAYRPT.
+      *
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+              SELECT EMPLOYEE ASSIGN TO './empmstr.dat'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS EMPID
+              FILE STATUS IS WS-EMP-STATUS.
+      *
+              SELECT SORT-WORK ASSIGN TO 'sortwork.tmp'.
+      *
+              SELECT SORTED-OUT ASSIGN TO './bdaysort.tmp'
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+           FILE SECTION.
+           FD EMPLOYEE.
+           01 EMPLOYEE-FILE.
+              COPY "EMPLOYEE-REC.cob".
+      *
+           SD SORT-WORK.
+           01 SORT-REC.
+              COPY "EMPLOYEE-REC.cob".
+      *
+           FD SORTED-OUT.
+           01 SORTED-REC.
+              COPY "EMPLOYEE-REC.cob".
+      *
+           WORKING-STORAGE SECTION.
+           01 WS-EMP-STATUS   PIC        X(2).
+              88 WS-EMP-OK           VALUE '00'.
+           01 WS-EMP-EOF      PIC        A(1).
+           01 WS-SORT-EOF     PIC        A(1).
+           01 WS-CURRENT-MONTH PIC       9(2).
+           01 WS-BDAY-COUNT   PIC        9(5) VALUE ZERO.
+      *
+      * The age CALCULATE-AGE-PARA returns in CA-AGE is the employee's
+      * age as of today, which only counts a birthday once it has
+      * actually occurred; since this report lists every birthday in
+      * the current month, including the ones still ahead, WS-TURNS-AGE
+      * adds 1 whenever CA-EFF-DAY is still later than today so each
+      * line shows the age the employee TURNS on that birthday, not
+      * the age they are the moment the report runs.
+           01 WS-TURNS-AGE    PIC        9(3).
+      *
+       COPY "CALC_AGE_DEF.cob".
+      *
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM INITIALIZE-PARA.
+           PERFORM PROCESS-PARA.
+           PERFORM TERMINATE-PARA.
+
+      * ================================================================
+      * INITIALIZE-PARA
+      * ================================================================
+       INITIALIZE-PARA.
+           MOVE FUNCTION CURRENT-DATE (5:2) TO WS-CURRENT-MONTH.
+           DISPLAY "BDAYRPT - BIRTHDAYS FOR MONTH " WS-CURRENT-MONTH.
+           DISPLAY "----------------------------------------------".
+
+      * ================================================================
+      * PROCESS-PARA
+      * Sorts this month's active birthdays into day-of-month order,
+      * then lists each one with the age it turns this year.
+      * ================================================================
+       PROCESS-PARA.
+           SORT SORT-WORK ON ASCENDING KEY EMPDOBD OF SORT-REC
+               INPUT PROCEDURE IS SELECT-BIRTHDAYS-PARA
+               GIVING SORTED-OUT.
+
+           OPEN INPUT SORTED-OUT.
+           MOVE ' ' TO WS-SORT-EOF.
+           READ SORTED-OUT INTO SORTED-REC
+                AT END MOVE 'Y' TO WS-SORT-EOF
+           END-READ.
+           PERFORM UNTIL WS-SORT-EOF = 'Y'
+             MOVE EMPDOBM OF SORTED-REC TO CA-MONTH
+             MOVE EMPDOBD OF SORTED-REC TO CA-DAY
+             MOVE EMPDOBY OF SORTED-REC TO CA-YEAR
+             PERFORM CALCULATE-AGE-PARA
+
+             IF CA-AGE-IS-VALID
+               MOVE CA-AGE TO WS-TURNS-AGE
+               IF CA-TODAY-D < CA-EFF-DAY
+                 ADD 1 TO WS-TURNS-AGE
+               END-IF
+               DISPLAY EMPID OF SORTED-REC " " EMPFNM OF SORTED-REC
+                       " " EMPLNM OF SORTED-REC "  TURNS "
+                       WS-TURNS-AGE " ON " CA-MONTH "/" CA-DAY
+               ADD 1 TO WS-BDAY-COUNT
+             END-IF
+
+             READ SORTED-OUT INTO SORTED-REC
+                  AT END MOVE 'Y' TO WS-SORT-EOF
+             END-READ
+           END-PERFORM.
+           CLOSE SORTED-OUT.
+
+      * ================================================================
+      * SELECT-BIRTHDAYS-PARA
+      * SORT's input procedure - reads EMPLOYEE and RELEASEs only the
+      * active employees whose EMPDOBM matches the current month.
+      * ================================================================
+       SELECT-BIRTHDAYS-PARA.
+           OPEN INPUT EMPLOYEE.
+           MOVE ' ' TO WS-EMP-EOF.
+           READ EMPLOYEE INTO EMPLOYEE-FILE
+                AT END MOVE 'Y' TO WS-EMP-EOF
+           END-READ.
+           PERFORM UNTIL WS-EMP-EOF = 'Y'
+             IF NOT EMP-TERMINATED OF EMPLOYEE-FILE
+                 AND EMPDOBM OF EMPLOYEE-FILE = WS-CURRENT-MONTH
+               RELEASE SORT-REC FROM EMPLOYEE-FILE
+             END-IF
+             READ EMPLOYEE INTO EMPLOYEE-FILE
+                  AT END MOVE 'Y' TO WS-EMP-EOF
+             END-READ
+           END-PERFORM.
+           CLOSE EMPLOYEE.
+
+      * ================================================================
+      * COPY IN AGE CALC PARAGRAPH
+      * ================================================================
+       COPY "CALC_AGE_PARA.cob".
+      * ================================================================
+      * TERMINATE-PARA
+      * ================================================================
+       TERMINATE-PARA.
+           DISPLAY "----------------------------------------------".
+           DISPLAY "TOTAL BIRTHDAYS THIS MONTH: " WS-BDAY-COUNT.
+           STOP RUN.
