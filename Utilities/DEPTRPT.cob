@@ -0,0 +1,180 @@
+      *================================================================
+      * DEPTRPT
+      * Departmental headcount / average-age subtotal report.  Sorts
+      * the CALCAGE EMPOUT extract (output.dta) into department order
+      * and breaks on department change to print a per-department
+      * headcount and average age, plus a grand total at the end -
+      * the way a classic control-break COBOL report has always been
+      * built.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPTRPT.
+      *
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+              SELECT EMPOUT ASSIGN TO 'output.dta'
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+              SELECT SORTED-OUT ASSIGN TO './deptsort.tmp'
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+              SELECT SORT-WORK ASSIGN TO 'sortwork.tmp'.
+      *
+       DATA DIVISION.
+           FILE SECTION.
+           FD EMPOUT.
+           01 EMPOUT-FILE.
+              05 EMPOID       PIC        9(3).
+              05 EMPOFNM      PIC       X(25).
+              05 EMPOLNM      PIC       X(35).
+              05 EMPODOB      PIC       A(10).
+              05 EMPOAGE      PIC        Z(3).
+              05 EMPODPT      PIC       X(4).
+      *
+           01 EMPOUT-TRAILER REDEFINES EMPOUT-FILE.
+              05 TRLR-CODE       PIC     X(3).
+                 88 TRLR-IS-TRAILER    VALUE 'TRL'.
+              05 FILLER          PIC     X(77).
+      *
+           SD SORT-WORK.
+           01 SORT-REC.
+              05 SR-ID        PIC        9(3).
+              05 SR-FNM       PIC       X(25).
+              05 SR-LNM       PIC       X(35).
+              05 SR-DOB       PIC       A(10).
+              05 SR-AGE       PIC        Z(3).
+              05 SR-DPT       PIC       X(4).
+      *
+           FD SORTED-OUT.
+           01 SORTED-REC.
+              05 SO-ID        PIC        9(3).
+              05 SO-FNM       PIC       X(25).
+              05 SO-LNM       PIC       X(35).
+              05 SO-DOB       PIC       A(10).
+              05 SO-AGE       PIC        Z(3).
+              05 SO-DPT       PIC       X(4).
+      *
+           WORKING-STORAGE SECTION.
+           01 WS-EOF          PIC        A(1).
+           01 WS-EMPOUT-EOF   PIC        A(1).
+           01 WS-AGE-NUM      PIC        9(3).
+      *
+           01 WS-FIRST-SW     PIC        X(1).
+              88 FIRST-RECORD     VALUE 'Y'.
+              88 NOT-FIRST-RECORD VALUE 'N'.
+           01 WS-CUR-DEPT     PIC        X(4).
+      *
+           01 WS-DEPT-COUNT      PIC     9(5) VALUE ZERO.
+           01 WS-DEPT-AGE-TOTAL  PIC     9(7) VALUE ZERO.
+           01 WS-DEPT-AVG-AGE    PIC     999V9.
+      *
+           01 WS-GRAND-COUNT     PIC     9(6) VALUE ZERO.
+           01 WS-GRAND-AGE-TOTAL PIC     9(8) VALUE ZERO.
+           01 WS-GRAND-AVG-AGE   PIC     999V9.
+      *
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM INITIALIZE-PARA.
+           PERFORM PROCESS-PARA.
+           PERFORM TERMINATE-PARA.
+
+      * ================================================================
+      * INITIALIZE-PARA
+      * ================================================================
+       INITIALIZE-PARA.
+           SORT SORT-WORK ON ASCENDING KEY SR-DPT
+               INPUT PROCEDURE IS SELECT-DETAIL-PARA
+               GIVING SORTED-OUT.
+           OPEN INPUT SORTED-OUT.
+           MOVE ' ' TO WS-EOF.
+           SET FIRST-RECORD TO TRUE.
+
+      * ================================================================
+      * SELECT-DETAIL-PARA
+      * SORT input procedure - reads output.dta and releases every
+      * detail record to the sort, leaving the trailer record behind
+      * so it does not skew the department tallies.
+      * ================================================================
+       SELECT-DETAIL-PARA.
+           OPEN INPUT EMPOUT.
+           MOVE ' ' TO WS-EMPOUT-EOF.
+           READ EMPOUT
+                AT END MOVE 'Y' TO WS-EMPOUT-EOF
+           END-READ.
+           PERFORM UNTIL WS-EMPOUT-EOF = 'Y'
+             IF NOT TRLR-IS-TRAILER
+               RELEASE SORT-REC FROM EMPOUT-FILE
+             END-IF
+             READ EMPOUT
+                  AT END MOVE 'Y' TO WS-EMPOUT-EOF
+             END-READ
+           END-PERFORM.
+           CLOSE EMPOUT.
+
+      * ================================================================
+      * PROCESS-PARA
+      * Reads the department-sorted extract and breaks on SO-DPT
+      * change, rolling each department's headcount and age total
+      * into the grand total as it goes.
+      * ================================================================
+       PROCESS-PARA.
+           READ SORTED-OUT
+                AT END MOVE 'Y' TO WS-EOF
+           END-READ.
+           PERFORM UNTIL WS-EOF = 'Y'
+
+             IF FIRST-RECORD
+               MOVE SO-DPT TO WS-CUR-DEPT
+               SET NOT-FIRST-RECORD TO TRUE
+             ELSE
+               IF SO-DPT NOT = WS-CUR-DEPT
+                 PERFORM WRITE-DEPT-TOTAL-PARA
+                 MOVE SO-DPT TO WS-CUR-DEPT
+               END-IF
+             END-IF
+
+             MOVE SO-AGE TO WS-AGE-NUM
+             ADD 1 TO WS-DEPT-COUNT
+             ADD WS-AGE-NUM TO WS-DEPT-AGE-TOTAL
+             ADD 1 TO WS-GRAND-COUNT
+             ADD WS-AGE-NUM TO WS-GRAND-AGE-TOTAL
+
+             READ SORTED-OUT
+                  AT END MOVE 'Y' TO WS-EOF
+             END-READ
+           END-PERFORM.
+
+           IF WS-GRAND-COUNT > 0
+             PERFORM WRITE-DEPT-TOTAL-PARA
+           END-IF.
+
+      * ================================================================
+      * WRITE-DEPT-TOTAL-PARA
+      * Prints the subtotal line for WS-CUR-DEPT and clears the
+      * department accumulators for the next break.
+      * ================================================================
+       WRITE-DEPT-TOTAL-PARA.
+           IF WS-DEPT-COUNT > 0
+             COMPUTE WS-DEPT-AVG-AGE ROUNDED =
+                 WS-DEPT-AGE-TOTAL / WS-DEPT-COUNT
+             DISPLAY "DEPARTMENT " WS-CUR-DEPT
+                     "  HEADCOUNT " WS-DEPT-COUNT
+                     "  AVG AGE " WS-DEPT-AVG-AGE
+           END-IF.
+           MOVE ZERO TO WS-DEPT-COUNT.
+           MOVE ZERO TO WS-DEPT-AGE-TOTAL.
+
+      * ================================================================
+      * TERMINATE-PARA
+      * ================================================================
+       TERMINATE-PARA.
+           CLOSE SORTED-OUT.
+           IF WS-GRAND-COUNT > 0
+             COMPUTE WS-GRAND-AVG-AGE ROUNDED =
+                 WS-GRAND-AGE-TOTAL / WS-GRAND-COUNT
+           END-IF.
+           DISPLAY "------------------------------------------".
+           DISPLAY "GRAND TOTAL HEADCOUNT " WS-GRAND-COUNT.
+           DISPLAY "GRAND TOTAL AVG AGE   " WS-GRAND-AVG-AGE.
+           STOP RUN.
