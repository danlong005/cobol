@@ -0,0 +1,171 @@
+      *================================================================
+      * EMPEXPRT
+      * DB-outage fallback: pulls every row out of EMPLOYEES with a
+      * cursor, the same way 03-Assignment's CALAGE connects and
+      * queries, and writes them out in the same LINE SEQUENTIAL
+      * layout as EMPLOYEE-FILE so CALCAGE has something to read when
+      * the nightly extract can't reach the database.  EMPLOYEES has
+      * no hire-date, status, department, or site columns, so those
+      * fields come back defaulted (active, zero hire date, blank
+      * department/site) on an exported record - good enough to cover
+      * the age report, not a full restore of input.dta.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPEXPRT.
+      *
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+              SELECT EMPOUT ASSIGN TO './dbexport.dta'
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+              SELECT DBCONN ASSIGN TO './dbconn.parm'
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+           FILE SECTION.
+           FD EMPOUT.
+           01 EMPOUT-REC.
+              COPY "EMPLOYEE-REC.cob".
+      *
+           FD DBCONN.
+           01 DBCONN-REC.
+              COPY "DBCONN-REC.cob".
+      *
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 DBNAME          PIC        X(30) VALUE SPACE.
+       01 USERNAME        PIC        X(30) VALUE SPACE.
+       01 PASSWD          PIC        X(10) VALUE SPACE.
+       01 SQL-EMPID       PIC        9(03).
+       01 SQL-EMPFNM      PIC        X(25).
+       01 SQL-EMPLNM      PIC        X(35).
+       01 SQL-EMPDOB      PIC        X(10).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+      *
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       EXEC SQL
+           DECLARE EMPCUR CURSOR FOR
+               SELECT EMPID, EMPFNM, EMPLNM, EMPDOB
+               FROM EMPLOYEES
+       END-EXEC.
+      *
+      * Set by ERROR-RTN so TERMINATE-PARA's RETURN-CODE reflects a
+      * genuine SQL failure instead of the default clean exit.
+       01 WS-SQL-ERROR-SW      PIC X(1) VALUE 'N'.
+          88 SQL-ERROR-OCCURRED    VALUE 'Y'.
+      *
+       01 WS-CUR-EOF           PIC X(1).
+       01 WS-EXPORT-COUNT      PIC 9(5) VALUE ZERO.
+       01 WS-DBCONN-EOF        PIC X(1).
+      * ================================================================
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY "*** STARTING ***".
+      *    EMPOUT is opened before the CONNECT below so that a failed
+      *    CONNECT's ERROR-RTN (which performs TERMINATE-PARA, and so
+      *    CLOSEs EMPOUT) never closes a file that was never opened.
+           OPEN OUTPUT EMPOUT.
+
+      *    CONNECT - credentials come from the external parameter file
+      *    instead of being hardcoded, so a login never has to be
+      *    checked into source.
+           PERFORM READ-DBCONN-PARA.
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN.
+
+           PERFORM INITIALIZE-PARA.
+           PERFORM PROCESS-PARA.
+           PERFORM TERMINATE-PARA.
+
+      * ================================================================
+      * ERROR-RTN PARA
+      * ================================================================
+       ERROR-RTN.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
+           SET SQL-ERROR-OCCURRED TO TRUE.
+           PERFORM TERMINATE-PARA.
+
+      * ================================================================
+      * INITIALIZE-PARA
+      * ================================================================
+       INITIALIZE-PARA.
+           EXEC SQL
+               OPEN EMPCUR
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN.
+           MOVE ' ' TO WS-CUR-EOF.
+
+      * ================================================================
+      * PROCESS-PARA
+      * Fetches every EMPLOYEES row and writes it to EMPOUT in
+      * EMPLOYEE-FILE layout.
+      * ================================================================
+       PROCESS-PARA.
+           PERFORM FETCH-ROW-PARA.
+           PERFORM UNTIL WS-CUR-EOF = 'Y'
+             MOVE SQL-EMPID TO EMPID OF EMPOUT-REC
+             MOVE SQL-EMPFNM TO EMPFNM OF EMPOUT-REC
+             MOVE SQL-EMPLNM TO EMPLNM OF EMPOUT-REC
+             MOVE SQL-EMPDOB (1:4) TO EMPDOBY OF EMPOUT-REC
+             MOVE '-' TO EMPDOBS OF EMPOUT-REC
+             MOVE SQL-EMPDOB (6:2) TO EMPDOBM OF EMPOUT-REC
+             MOVE '-' TO EMPDOBS1 OF EMPOUT-REC
+             MOVE SQL-EMPDOB (9:2) TO EMPDOBD OF EMPOUT-REC
+             MOVE ZERO TO EMPHDTY OF EMPOUT-REC
+             MOVE '/' TO EMPHDTS OF EMPOUT-REC
+             MOVE ZERO TO EMPHDTM OF EMPOUT-REC
+             MOVE '/' TO EMPHDTS1 OF EMPOUT-REC
+             MOVE ZERO TO EMPHDTD OF EMPOUT-REC
+             SET EMP-ACTIVE OF EMPOUT-REC TO TRUE
+             MOVE SPACES TO EMPDPT OF EMPOUT-REC
+             MOVE SPACES TO EMPSITE OF EMPOUT-REC
+             WRITE EMPOUT-REC
+             ADD 1 TO WS-EXPORT-COUNT
+             PERFORM FETCH-ROW-PARA
+           END-PERFORM.
+           EXEC SQL
+               CLOSE EMPCUR
+           END-EXEC.
+           DISPLAY "EMPEXPRT: " WS-EXPORT-COUNT
+                   " RECORD(S) EXPORTED TO DBEXPORT.DTA".
+
+      * ================================================================
+      * FETCH-ROW-PARA
+      * SQLCODE 100 is the standard embedded-SQL end-of-cursor code;
+      * anything else non-zero is a genuine failure.
+      * ================================================================
+       FETCH-ROW-PARA.
+           EXEC SQL
+               FETCH EMPCUR
+               INTO :SQL-EMPID, :SQL-EMPFNM, :SQL-EMPLNM, :SQL-EMPDOB
+           END-EXEC.
+           IF SQLCODE = 100
+             MOVE 'Y' TO WS-CUR-EOF
+           ELSE
+             IF SQLCODE NOT = ZERO PERFORM ERROR-RTN END-IF
+           END-IF.
+
+      * ================================================================
+      * TERMINATE-PARA
+      * ================================================================
+       TERMINATE-PARA.
+           CLOSE EMPOUT.
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+           IF SQL-ERROR-OCCURRED
+             MOVE 8 TO RETURN-CODE
+           ELSE
+             MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+      * ================================================================
+      * COPY IN DATABASE-CONNECTION PARAMETER READER
+      * ================================================================
+       COPY "DBCONN_PARA.cob".
