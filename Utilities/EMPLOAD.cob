@@ -0,0 +1,201 @@
+      *================================================================
+      * EMPLOAD
+      * Loads the flat, per-run EMPLOYEE extract(s) (the same LINE
+      * SEQUENTIAL layout CALCAGE has always read) into the indexed
+      * EMPLOYEE master (empmstr.dat) that CALCAGE and
+      * CALCAGE-SEP-COMP now read and EMPLOOK looks up directly.
+      * Run this once per extract, ahead of CALCAGE, whenever
+      * input.dta has been refreshed.
+      *
+      * Multiple per-site extracts (east/west/etc.) can be
+      * consolidated into one master in a single run by supplying a
+      * list of SITE:FILENAME pairs as the command-line parameter,
+      * e.g. "EAST:east.dta WEST:west.dta" - every record loaded from
+      * a given file is tagged with that file's site code in EMPSITE
+      * so CALCAGE-SEP-COMP's combined report can show where each
+      * employee's record came from.  With no parameter, EMPLOAD
+      * falls back to the single default extract, './input.dta',
+      * exactly as before.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOAD.
+      *
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+              SELECT EMPEXTRACT ASSIGN DYNAMIC WS-EXTRACT-FNAME
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+              SELECT EMPLOYEE ASSIGN TO './empmstr.dat'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS EMPID OF EMPLOYEE-FILE
+              FILE STATUS IS WS-EMP-STATUS.
+      *
+       DATA DIVISION.
+           FILE SECTION.
+           FD EMPEXTRACT.
+           01 EMPEXTRACT-REC.
+              COPY "EMPLOYEE-REC.cob".
+      *
+           FD EMPLOYEE.
+           01 EMPLOYEE-FILE.
+              COPY "EMPLOYEE-REC.cob".
+      *
+           WORKING-STORAGE SECTION.
+           01 WS-EXTRACT-FNAME PIC       X(40) VALUE './input.dta'.
+           01 WS-EXTRACT-EOF  PIC        A(1).
+           01 WS-EMP-STATUS   PIC        X(2).
+              88 WS-EMP-OK           VALUE '00'.
+           01 WS-LOAD-COUNT   PIC        9(7) VALUE ZERO.
+      *
+      * WS-SITE-READ-COUNT counts records actually read from the
+      * current extract, reset per site, so a site whose extract came
+      * up empty can be called out by name instead of just silently
+      * contributing zero records to WS-LOAD-COUNT.
+           01 WS-SITE-READ-COUNT PIC    9(7) VALUE ZERO.
+           01 WS-EMPTY-FILE-COUNT PIC   9(2) VALUE ZERO.
+      *
+      * Multi-site command-line parameter, "SITE:FILE SITE:FILE ...".
+      * Each blank-delimited token is a SITE:FILE pair; with no
+      * parameter at all, WS-SITE-TBL is built with one entry for the
+      * default extract and a blank site code, unchanged from before.
+           01 WS-CMDLINE      PIC        X(200).
+           01 WS-TOKEN-TBL.
+              05 WS-TOKEN OCCURS 10 TIMES PIC X(45).
+      *
+           01 WS-SITE-TBL.
+              05 WS-SITE-ENTRY OCCURS 10 TIMES.
+                 10 WS-SITE-CODE   PIC  X(4).
+                 10 WS-SITE-FILE   PIC  X(40).
+           01 WS-SITE-COUNT   PIC        9(2) VALUE ZERO.
+           01 WS-SITE-IDX     PIC        9(2) VALUE ZERO.
+           01 WS-TOKEN-IDX    PIC        9(2) VALUE ZERO.
+      *
+      * Working fields for NORMALIZE-DOB-PARA (copybooks/
+      * NORMDOB_PARA.cob), which lets an extract carry DOB as either
+      * YYYY-MM-DD or MM/DD/YYYY.
+           01 WS-DOB-NORM-MM    PIC      9(2).
+           01 WS-DOB-NORM-DD    PIC      9(2).
+           01 WS-DOB-NORM-YYYY  PIC      9(4).
+      *
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM INITIALIZE-PARA.
+           PERFORM PROCESS-PARA.
+           PERFORM TERMINATE-PARA.
+
+      * ================================================================
+      * INITIALIZE-PARA
+      * Parses the command line into WS-SITE-TBL and opens the
+      * consolidated EMPLOYEE master for output.
+      * ================================================================
+       INITIALIZE-PARA.
+           OPEN OUTPUT EMPLOYEE.
+           ACCEPT WS-CMDLINE FROM COMMAND-LINE.
+           IF WS-CMDLINE = SPACES
+             ADD 1 TO WS-SITE-COUNT
+             MOVE SPACES TO WS-SITE-CODE (WS-SITE-COUNT)
+             MOVE WS-EXTRACT-FNAME TO WS-SITE-FILE (WS-SITE-COUNT)
+           ELSE
+             PERFORM PARSE-CMDLINE-PARA
+           END-IF.
+
+      * ================================================================
+      * PARSE-CMDLINE-PARA
+      * Splits WS-CMDLINE on spaces into up to 10 SITE:FILE tokens,
+      * then splits each non-blank token on its colon into
+      * WS-SITE-CODE/WS-SITE-FILE.
+      * ================================================================
+       PARSE-CMDLINE-PARA.
+           MOVE SPACES TO WS-TOKEN-TBL.
+           UNSTRING WS-CMDLINE DELIMITED BY ALL SPACE
+               INTO WS-TOKEN (1)  WS-TOKEN (2)  WS-TOKEN (3)
+                    WS-TOKEN (4)  WS-TOKEN (5)  WS-TOKEN (6)
+                    WS-TOKEN (7)  WS-TOKEN (8)  WS-TOKEN (9)
+                    WS-TOKEN (10)
+           END-UNSTRING.
+           PERFORM SPLIT-ONE-TOKEN-PARA
+               VARYING WS-TOKEN-IDX FROM 1 BY 1
+               UNTIL WS-TOKEN-IDX > 10.
+
+      * ================================================================
+      * SPLIT-ONE-TOKEN-PARA
+      * Splits WS-TOKEN (WS-TOKEN-IDX) on its colon into the next
+      * WS-SITE-TBL entry, skipping blank (unused) tokens.
+      * ================================================================
+       SPLIT-ONE-TOKEN-PARA.
+           IF WS-TOKEN (WS-TOKEN-IDX) NOT = SPACES
+             ADD 1 TO WS-SITE-COUNT
+             UNSTRING WS-TOKEN (WS-TOKEN-IDX) DELIMITED BY ':'
+                 INTO WS-SITE-CODE (WS-SITE-COUNT)
+                      WS-SITE-FILE (WS-SITE-COUNT)
+             END-UNSTRING
+           END-IF.
+
+      * ================================================================
+      * PROCESS-PARA
+      * Loads every site/file pair's extract into the consolidated
+      * EMPLOYEE master, tagging each record with its site code.
+      * ================================================================
+       PROCESS-PARA.
+           PERFORM LOAD-ONE-SITE-PARA
+               VARYING WS-SITE-IDX FROM 1 BY 1
+               UNTIL WS-SITE-IDX > WS-SITE-COUNT.
+           DISPLAY "EMPLOAD: " WS-LOAD-COUNT
+                   " RECORDS LOADED INTO EMPMSTR.DAT".
+
+      * ================================================================
+      * LOAD-ONE-SITE-PARA
+      * Opens WS-SITE-FILE (WS-SITE-IDX), loads every record into the
+      * EMPLOYEE master tagged with WS-SITE-CODE (WS-SITE-IDX), then
+      * closes the extract before moving on to the next site.
+      * ================================================================
+       LOAD-ONE-SITE-PARA.
+           MOVE WS-SITE-FILE (WS-SITE-IDX) TO WS-EXTRACT-FNAME.
+           MOVE ZERO TO WS-SITE-READ-COUNT.
+           OPEN INPUT EMPEXTRACT.
+           MOVE ' ' TO WS-EXTRACT-EOF.
+           READ EMPEXTRACT INTO EMPEXTRACT-REC
+                AT END MOVE 'Y' TO WS-EXTRACT-EOF
+           END-READ.
+           PERFORM UNTIL WS-EXTRACT-EOF = 'Y'
+             ADD 1 TO WS-SITE-READ-COUNT
+             PERFORM NORMALIZE-DOB-PARA
+             MOVE EMPEXTRACT-REC TO EMPLOYEE-FILE
+             MOVE WS-SITE-CODE (WS-SITE-IDX) TO EMPSITE OF
+                  EMPLOYEE-FILE
+             WRITE EMPLOYEE-FILE
+                 INVALID KEY
+                   DISPLAY "EMPLOAD: DUPLICATE EMPID REJECTED - "
+                           EMPID OF EMPLOYEE-FILE
+                 NOT INVALID KEY
+                   ADD 1 TO WS-LOAD-COUNT
+             END-WRITE
+
+             READ EMPEXTRACT INTO EMPEXTRACT-REC
+                  AT END MOVE 'Y' TO WS-EXTRACT-EOF
+             END-READ
+           END-PERFORM.
+           CLOSE EMPEXTRACT.
+           IF WS-SITE-READ-COUNT = ZERO
+             DISPLAY "EMPLOAD: *** " WS-SITE-FILE (WS-SITE-IDX)
+                     " IS EMPTY - NO RECORDS FOUND ***"
+             ADD 1 TO WS-EMPTY-FILE-COUNT
+           END-IF.
+
+      * ================================================================
+      * TERMINATE-PARA
+      * ================================================================
+       TERMINATE-PARA.
+           CLOSE EMPLOYEE.
+           IF WS-EMPTY-FILE-COUNT > 0
+             MOVE 4 TO RETURN-CODE
+           ELSE
+             MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+      * ================================================================
+      * COPY IN DOB FORMAT NORMALIZER
+      * ================================================================
+       COPY "NORMDOB_PARA.cob".
