@@ -0,0 +1,109 @@
+      *================================================================
+      * EMPLOOK
+      * Direct-access single-employee lookup against the indexed
+      * EMPLOYEE master (empmstr.dat).  Takes the EMPID to look up as
+      * the first run-time parameter (ACCEPT FROM COMMAND-LINE) so a
+      * one-off HR question ("what's employee 214's age") is a single
+      * keyed READ instead of a full-file batch run.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOOK.
+      *
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+              SELECT EMPLOYEE ASSIGN TO './empmstr.dat'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS EMPID
+              FILE STATUS IS WS-EMP-STATUS.
+      *
+       DATA DIVISION.
+           FILE SECTION.
+           FD EMPLOYEE.
+           01 EMPLOYEE-FILE.
+              COPY "EMPLOYEE-REC.cob".
+      *
+           WORKING-STORAGE SECTION.
+           01 WS-EMP-STATUS   PIC        X(2).
+              88 WS-EMP-OK           VALUE '00'.
+              88 WS-EMP-NOTFOUND     VALUE '23'.
+      *
+           01 WS-LOOKUP-PARM  PIC        X(3).
+           01 WS-LOOKUP-NUM   PIC        9(3).
+           01 AGE             PIC        9(3).
+           01 AGE-MONTHS      PIC        9(2).
+           01 AGE-DAYS        PIC        9(2).
+           01 SVC-YEARS       PIC        9(3).
+           01 SVC-MONTHS      PIC        9(2).
+           01 SVC-DAYS        PIC        9(2).
+
+       COPY "CALC_AGE_DEF.cob".
+      *
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM INITIALIZE-PARA.
+           PERFORM PROCESS-PARA.
+           PERFORM TERMINATE-PARA.
+
+      * ================================================================
+      * INITIALIZE-PARA
+      * ================================================================
+       INITIALIZE-PARA.
+           OPEN INPUT EMPLOYEE.
+           ACCEPT WS-LOOKUP-PARM FROM COMMAND-LINE.
+
+      * ================================================================
+      * PROCESS-PARA
+      * ================================================================
+       PROCESS-PARA.
+           COMPUTE WS-LOOKUP-NUM = FUNCTION NUMVAL(WS-LOOKUP-PARM).
+           MOVE WS-LOOKUP-NUM TO EMPID.
+           READ EMPLOYEE
+                INVALID KEY
+                  DISPLAY "EMPLOOK: NO SUCH EMPID - " WS-LOOKUP-PARM
+           END-READ.
+           IF WS-EMP-OK
+             MOVE EMPDOBM TO CA-MONTH
+             MOVE EMPDOBD TO CA-DAY
+             MOVE EMPDOBY TO CA-YEAR
+             PERFORM CALCULATE-AGE-PARA
+             IF CA-AGE-IS-EXCEPTION
+               DISPLAY "EMPLOOK: AGE OUT OF RANGE FOR EMPID - "
+                       WS-LOOKUP-PARM
+             ELSE
+               MOVE CA-AGE TO AGE
+               MOVE CA-AGE-MONTHS TO AGE-MONTHS
+               MOVE CA-AGE-DAYS TO AGE-DAYS
+
+               MOVE EMPHDTM TO CA-MONTH
+               MOVE EMPHDTD TO CA-DAY
+               MOVE EMPHDTY TO CA-YEAR
+               PERFORM CALCULATE-AGE-PARA
+               MOVE CA-AGE TO SVC-YEARS
+               MOVE CA-AGE-MONTHS TO SVC-MONTHS
+               MOVE CA-AGE-DAYS TO SVC-DAYS
+
+               DISPLAY EMPID " " EMPFNM " " EMPLNM " " AGE
+                       "Y " AGE-MONTHS "M " AGE-DAYS "D"
+               DISPLAY "  SERVICE: " SVC-YEARS "Y " SVC-MONTHS "M "
+                       SVC-DAYS "D"
+               IF EMP-TERMINATED
+                 DISPLAY "  NOTE: THIS EMPLOYEE IS TERMINATED"
+               END-IF
+             END-IF
+           END-IF.
+
+      * ================================================================
+      * COPY IN AGE CALC PARAGRAPH
+      * ================================================================
+       COPY "CALC_AGE_PARA.cob".
+      * ================================================================
+      * TERMINATE-PARA
+      * ================================================================
+       TERMINATE-PARA.
+           CLOSE EMPLOYEE.
+           IF NOT WS-EMP-OK
+             MOVE 4 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
