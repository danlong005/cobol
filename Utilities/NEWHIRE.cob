@@ -0,0 +1,299 @@
+      *================================================================
+      * NEWHIRE
+      * Loads new-hire records straight out of input.dta into the
+      * EMPLOYEES table, using the same CALL 'OCSQL'/'OCSQLDIS'
+      * calling convention CALCAGE-SQL-CB (05-Assignment) already
+      * links against, instead of going back through EMPLOAD's
+      * indexed-file path.  A row whose EMPID is already present in
+      * EMPLOYEES comes back as a SQLCA duplicate-key condition and is
+      * counted and skipped rather than aborting the run; any other
+      * SQL failure still aborts, same as CALCAGE-SQL-CB.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NEWHIRE.
+      *
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+              SELECT EMPEXTRACT ASSIGN DYNAMIC WS-INPUT-PATH
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+              SELECT RUNLOG ASSIGN TO './runlog.dta'
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+              SELECT DBCONN ASSIGN TO './dbconn.parm'
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+              SELECT INFILE ASSIGN TO './infile.parm'
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+           FILE SECTION.
+           FD EMPEXTRACT.
+           01 EMPEXTRACT-REC.
+              COPY "EMPLOYEE-REC.cob".
+      *
+           FD RUNLOG.
+           01 RUNLOG-REC.
+              COPY "RUNLOG-REC.cob".
+      *
+           FD DBCONN.
+           01 DBCONN-REC.
+              COPY "DBCONN-REC.cob".
+      *
+           FD INFILE.
+           01 INFILE-REC.
+              COPY "INFILE-REC.cob".
+      *
+           WORKING-STORAGE SECTION.
+      **********************************************************************
+      *******                EMBEDDED SQL VARIABLES                  *******
+       01 SQLV.
+           05 SQL-ARRSZ  PIC S9(9) COMP-5 VALUE 2.
+           05 SQL-COUNT  PIC S9(9) COMP-5 VALUE ZERO.
+           05 SQL-ADDR   POINTER OCCURS 2 TIMES VALUE NULL.
+           05 SQL-LEN    PIC S9(9) COMP-5 OCCURS 2 TIMES VALUE ZERO.
+           05 SQL-TYPE   PIC X OCCURS 2 TIMES.
+           05 SQL-PREC   PIC X OCCURS 2 TIMES.
+      **********************************************************************
+      *    EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           01 DBNAME          PIC        X(30) VALUE SPACE.
+           01 USERNAME        PIC        X(30) VALUE SPACE.
+           01 PASSWD          PIC        X(10) VALUE SPACE.
+           01 DB-CON-STR      PIC        X(50).
+           01 SQL-INSERT-STMT PIC        X(200).
+      *    EXEC SQL END DECLARE SECTION END-EXEC.
+      *
+      *    EXEC SQL INCLUDE SQLCA END-EXEC.
+       01 SQLCA.
+           05 SQLSTATE PIC X(5).
+              88  SQL-SUCCESS           VALUE '00000'.
+              88  SQL-RIGHT-TRUNC       VALUE '01004'.
+              88  SQL-NODATA            VALUE '02000'.
+              88  SQL-DUPLICATE         VALUE '23000' THRU '23999'.
+              88  SQL-MULTIPLE-ROWS     VALUE '21000'.
+              88  SQL-NULL-NO-IND       VALUE '22002'.
+              88  SQL-INVALID-CURSOR-STATE VALUE '24000'.
+           05 FILLER   PIC X.
+           05 SQLVERSN PIC 99 VALUE 03.
+           05 SQLCODE  PIC S9(9) COMP-5 VALUE ZERO.
+           05 SQLERRM.
+               49 SQLERRML PIC S9(4) COMP-5 VALUE ZERO.
+               49 SQLERRMC PIC X(486).
+           05 SQLERRD OCCURS 6 TIMES PIC S9(9) COMP-5 VALUE ZERO.
+           05 FILLER   PIC X(4).
+           05 SQL-HCONN USAGE POINTER VALUE NULL.
+      *
+           01 WS-EMP-EOF      PIC        A(1).
+           01 WS-DOB-TEXT     PIC        X(10).
+           01 WS-LOAD-COUNT   PIC        9(5) VALUE ZERO.
+           01 WS-DUP-COUNT    PIC        9(5) VALUE ZERO.
+           01 WS-READ-COUNT   PIC        9(7) VALUE ZERO.
+      *
+      * Run-statistics / audit log, appended to by WRITE-RUNLOG-PARA
+      * at the end of every run.
+           01 WS-PROGRAM-NAME       PIC X(20) VALUE 'NEWHIRE'.
+           01 WS-RUNLOG-READ-TOTAL  PIC       9(7) VALUE ZERO.
+           01 WS-RUNLOG-REJECT-TOTAL PIC      9(7) VALUE ZERO.
+      *
+      * Elapsed-time/throughput working fields for WRITE-RUNLOG-PARA
+      * (copybooks/RUNLOG_PARA.cob).
+           01 WS-RUNLOG-START-SECS  PIC      9(5).
+           01 WS-RUNLOG-END-SECS    PIC      9(5).
+      *
+      * Set by ERROR-RTN so TERMINATE-PARA's RETURN-CODE reflects a
+      * genuine SQL failure rather than the usual reject-count check.
+           01 WS-SQL-ERROR-SW      PIC X(1) VALUE 'N'.
+              88 SQL-ERROR-OCCURRED    VALUE 'Y'.
+      *
+           01 WS-DBCONN-EOF        PIC X(1).
+      *
+      * Input-extract path - defaults to ./input.dta, overridable via
+      * ./infile.parm so a re-run can point at a different extract.
+           01 WS-INPUT-PATH        PIC X(60).
+           01 WS-INFILE-EOF        PIC X(1).
+      *
+      * Working fields for NORMALIZE-DOB-PARA (copybooks/
+      * NORMDOB_PARA.cob), which lets an extract carry DOB as either
+      * YYYY-MM-DD or MM/DD/YYYY.
+           01 WS-DOB-NORM-MM    PIC      9(2).
+           01 WS-DOB-NORM-DD    PIC      9(2).
+           01 WS-DOB-NORM-YYYY  PIC      9(4).
+      *
+       PROCEDURE DIVISION.
+       MAIN.
+           MOVE FUNCTION SECONDS-PAST-MIDNIGHT TO WS-RUNLOG-START-SECS.
+           PERFORM READ-INFILE-PARA.
+      *    EMPEXTRACT is opened before the CONNECT below so that a
+      *    failed CONNECT's ERROR-RTN (which performs TERMINATE-PARA,
+      *    and so CLOSEs EMPEXTRACT) never closes a file that was
+      *    never opened.
+           PERFORM INITIALIZE-PARA.
+      *    Credentials come from the external parameter file instead
+      *    of being hardcoded, so a login never has to be checked
+      *    into source.
+           PERFORM READ-DBCONN-PARA.
+           STRING FUNCTION TRIM(USERNAME) DELIMITED BY SPACE
+                  "/" DELIMITED BY SIZE
+                  FUNCTION TRIM(PASSWD)   DELIMITED BY SPACE
+                  "@" DELIMITED BY SIZE
+                  FUNCTION TRIM(DBNAME)   DELIMITED BY SPACE
+                  INTO DB-CON-STR
+           END-STRING.
+      *    EXEC SQL
+      *        CONNECT TO :DB-CON-STR
+      *    END-EXEC.
+           MOVE 50 TO SQL-LEN(1)
+           CALL 'OCSQL'    USING DB-CON-STR
+                               SQL-LEN(1)
+                               SQLCA
+           END-CALL
+                   .
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN.
+
+           PERFORM PROCESS-PARA.
+           PERFORM TERMINATE-PARA.
+
+      * ================================================================
+      * ERROR-RTN PARA
+      * Branches on the SQLCA condition names instead of treating every
+      * non-zero SQLCODE alike: a duplicate EMPID is counted and
+      * skipped since the row is already on file; anything else is a
+      * genuine failure and aborts the run.
+      * ================================================================
+       ERROR-RTN.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
+           EVALUATE TRUE
+             WHEN SQL-DUPLICATE
+               ADD 1 TO WS-DUP-COUNT
+               DISPLAY "NEWHIRE: DUPLICATE EMPID REJECTED - "
+                       EMPID OF EMPEXTRACT-REC
+             WHEN OTHER
+               SET SQL-ERROR-OCCURRED TO TRUE
+               PERFORM TERMINATE-PARA
+           END-EVALUATE.
+
+      * ================================================================
+      * INITIALIZE-PARA
+      * ================================================================
+       INITIALIZE-PARA.
+           OPEN INPUT EMPEXTRACT.
+           MOVE ' ' TO WS-EMP-EOF.
+
+      * ================================================================
+      * PROCESS-PARA
+      * Every active (non-terminated) record in input.dta is INSERTed
+      * into EMPLOYEES; terminated employees are not new hires and are
+      * skipped, same as CALCAGE-SQL-CB skips them into FORMER.
+      * ================================================================
+       PROCESS-PARA.
+           READ EMPEXTRACT INTO EMPEXTRACT-REC
+                AT END MOVE 'Y' TO WS-EMP-EOF
+           END-READ.
+           PERFORM UNTIL WS-EMP-EOF = 'Y'
+             ADD 1 TO WS-READ-COUNT
+             PERFORM NORMALIZE-DOB-PARA
+             IF NOT EMP-TERMINATED OF EMPEXTRACT-REC
+               PERFORM INSERT-ONE-HIRE-PARA
+             END-IF
+
+             READ EMPEXTRACT INTO EMPEXTRACT-REC
+                  AT END MOVE 'Y' TO WS-EMP-EOF
+             END-READ
+           END-PERFORM.
+           IF WS-READ-COUNT = ZERO
+             DISPLAY "NEWHIRE: *** INPUT FILE IS EMPTY - "
+                     "NO RECORDS READ ***"
+           END-IF.
+           DISPLAY "NEWHIRE: " WS-LOAD-COUNT
+                   " RECORD(S) LOADED INTO EMPLOYEES".
+           IF WS-DUP-COUNT > 0
+             DISPLAY "NEWHIRE: " WS-DUP-COUNT
+                     " DUPLICATE EMPID(S) REJECTED"
+           END-IF.
+
+      * ================================================================
+      * INSERT-ONE-HIRE-PARA
+      * Builds the INSERT text for the current EMPEXTRACT-REC and
+      * sends it through the same CALL 'OCSQL' entry point used for
+      * CONNECT, since it takes arbitrary SQL text, a length, and
+      * SQLCA regardless of statement kind.
+      * ================================================================
+       INSERT-ONE-HIRE-PARA.
+           STRING EMPDOBY OF EMPEXTRACT-REC DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  EMPDOBM OF EMPEXTRACT-REC DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  EMPDOBD OF EMPEXTRACT-REC DELIMITED BY SIZE
+                  INTO WS-DOB-TEXT
+           END-STRING.
+           STRING "INSERT INTO EMPLOYEES (EMPID, EMPFNM, EMPLNM, "
+                   "EMPDOB) VALUES (" DELIMITED BY SIZE
+                   EMPID OF EMPEXTRACT-REC DELIMITED BY SIZE
+                   ", '" DELIMITED BY SIZE
+                   FUNCTION TRIM(EMPFNM OF EMPEXTRACT-REC)
+                       DELIMITED BY SIZE
+                   "', '" DELIMITED BY SIZE
+                   FUNCTION TRIM(EMPLNM OF EMPEXTRACT-REC)
+                       DELIMITED BY SIZE
+                   "', '" DELIMITED BY SIZE
+                   WS-DOB-TEXT DELIMITED BY SIZE
+                   "')" DELIMITED BY SIZE
+                   INTO SQL-INSERT-STMT
+           END-STRING.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(SQL-INSERT-STMT))
+                TO SQL-LEN(1).
+      *    EXEC SQL
+      *        INSERT INTO EMPLOYEES (EMPID, EMPFNM, EMPLNM, EMPDOB)
+      *        VALUES (:EMPID, :EMP-FNAME, :EMP-LNAME, :EMP-DOB)
+      *    END-EXEC.
+           CALL 'OCSQL'    USING SQL-INSERT-STMT
+                               SQL-LEN(1)
+                               SQLCA
+           END-CALL
+                   .
+           IF SQLCODE NOT = ZERO
+             PERFORM ERROR-RTN
+           ELSE
+             ADD 1 TO WS-LOAD-COUNT
+           END-IF.
+
+      * ================================================================
+      * TERMINATE-PARA
+      * ================================================================
+       TERMINATE-PARA.
+      *    EXEC SQL
+      *        CONNECT RESET
+      *    END-EXEC.
+           CALL 'OCSQLDIS' USING SQLCA END-CALL
+                   .
+           CLOSE EMPEXTRACT.
+           COMPUTE WS-RUNLOG-READ-TOTAL = WS-LOAD-COUNT + WS-DUP-COUNT.
+           MOVE WS-DUP-COUNT TO WS-RUNLOG-REJECT-TOTAL.
+           PERFORM WRITE-RUNLOG-PARA.
+           EVALUATE TRUE
+             WHEN SQL-ERROR-OCCURRED
+               MOVE 8 TO RETURN-CODE
+             WHEN WS-DUP-COUNT > 0 OR WS-READ-COUNT = ZERO
+               MOVE 4 TO RETURN-CODE
+             WHEN OTHER
+               MOVE 0 TO RETURN-CODE
+           END-EVALUATE.
+           GOBACK.
+      * ================================================================
+      * COPY IN RUN-LOG WRITER PARAGRAPH
+      * ================================================================
+       COPY "RUNLOG_PARA.cob".
+      * ================================================================
+      * COPY IN DATABASE-CONNECTION PARAMETER READER
+      * ================================================================
+       COPY "DBCONN_PARA.cob".
+      * ================================================================
+      * COPY IN INPUT-FILE PATH PARAMETER READER
+      * ================================================================
+       COPY "INFILE_PARA.cob".
+      * ================================================================
+      * COPY IN DOB FORMAT NORMALIZER
+      * ================================================================
+       COPY "NORMDOB_PARA.cob".
