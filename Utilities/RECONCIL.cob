@@ -0,0 +1,166 @@
+      *================================================================
+      * RECONCIL
+      * Nightly control-total check: runs SELECT COUNT(*) against the
+      * EMPLOYEES table the same way 03-Assignment's CALAGE does, reads
+      * input.dta straight through counting records, and reports any
+      * mismatch between the two so a bad nightly extract is caught
+      * before payroll runs instead of after.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+      *
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+              SELECT EMPEXTRACT ASSIGN DYNAMIC WS-INPUT-PATH
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+              SELECT DBCONN ASSIGN TO './dbconn.parm'
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+              SELECT INFILE ASSIGN TO './infile.parm'
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+           FILE SECTION.
+           FD EMPEXTRACT.
+           01 EMPEXTRACT-REC.
+              COPY "EMPLOYEE-REC.cob".
+      *
+           FD DBCONN.
+           01 DBCONN-REC.
+              COPY "DBCONN-REC.cob".
+      *
+           FD INFILE.
+           01 INFILE-REC.
+              COPY "INFILE-REC.cob".
+      *
+           WORKING-STORAGE SECTION.
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           01 DBNAME          PIC        X(30) VALUE SPACE.
+           01 USERNAME        PIC        X(30) VALUE SPACE.
+           01 PASSWD          PIC        X(10) VALUE SPACE.
+           01 WS-DB-COUNT     PIC        9(04).
+           EXEC SQL END DECLARE SECTION END-EXEC.
+      *
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+      * Set by ERROR-RTN so TERMINATE-PARA's RETURN-CODE reflects a
+      * genuine SQL failure instead of the default clean exit.
+           01 WS-SQL-ERROR-SW      PIC X(1) VALUE 'N'.
+              88 SQL-ERROR-OCCURRED    VALUE 'Y'.
+      *
+           01 WS-EXTRACT-EOF  PIC        A(1).
+           01 WS-FILE-COUNT   PIC        9(7) VALUE ZERO.
+      *
+           01 WS-MISMATCH-SW  PIC        X(1) VALUE 'N'.
+              88 COUNTS-MISMATCHED    VALUE 'Y'.
+              88 COUNTS-MATCHED       VALUE 'N'.
+      *
+           01 WS-DBCONN-EOF   PIC        X(1).
+      *
+      * Input-extract path - defaults to ./input.dta, overridable via
+      * ./infile.parm so a re-run can point at a different extract.
+           01 WS-INPUT-PATH   PIC        X(60).
+           01 WS-INFILE-EOF   PIC        X(1).
+      * ================================================================
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY "*** STARTING ***".
+           PERFORM READ-INFILE-PARA.
+           PERFORM INITIALIZE-PARA.
+      *    CONNECT - credentials come from the external parameter
+      *    file instead of being hardcoded, so a login never has to
+      *    be checked into source.
+           PERFORM READ-DBCONN-PARA.
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN.
+
+           PERFORM PROCESS-PARA.
+           PERFORM TERMINATE-PARA.
+
+      * ================================================================
+      * ERROR-RTN PARA
+      * ================================================================
+       ERROR-RTN.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
+           SET SQL-ERROR-OCCURRED TO TRUE.
+           PERFORM TERMINATE-PARA.
+
+      * ================================================================
+      * INITIALIZE-PARA
+      * ================================================================
+       INITIALIZE-PARA.
+           OPEN INPUT EMPEXTRACT.
+           MOVE ' ' TO WS-EXTRACT-EOF.
+
+      * ================================================================
+      * PROCESS-PARA
+      * Counts input.dta, then pulls the EMPLOYEES row count and
+      * compares the two.
+      * ================================================================
+       PROCESS-PARA.
+           READ EMPEXTRACT INTO EMPEXTRACT-REC
+                AT END MOVE 'Y' TO WS-EXTRACT-EOF
+           END-READ.
+           PERFORM UNTIL WS-EXTRACT-EOF = 'Y'
+             ADD 1 TO WS-FILE-COUNT
+             READ EMPEXTRACT INTO EMPEXTRACT-REC
+                  AT END MOVE 'Y' TO WS-EXTRACT-EOF
+             END-READ
+           END-PERFORM.
+
+           EXEC SQL
+                SELECT COUNT(*)
+                INTO :WS-DB-COUNT
+                FROM EMPLOYEES
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN.
+
+           IF WS-FILE-COUNT = ZERO
+             DISPLAY "RECONCIL: *** INPUT FILE IS EMPTY - "
+                     "NO RECORDS READ ***"
+           END-IF.
+           DISPLAY "RECONCIL: INPUT.DTA RECORD COUNT:  " WS-FILE-COUNT.
+           DISPLAY "RECONCIL: EMPLOYEES TABLE COUNT:   " WS-DB-COUNT.
+
+           IF WS-FILE-COUNT = WS-DB-COUNT
+             SET COUNTS-MATCHED TO TRUE
+             DISPLAY "RECONCIL: COUNTS MATCH"
+           ELSE
+             SET COUNTS-MISMATCHED TO TRUE
+             DISPLAY "RECONCIL: *** COUNT MISMATCH *** - "
+                     "RESOLVE BEFORE PAYROLL RUNS"
+           END-IF.
+
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+      * ================================================================
+      * TERMINATE-PARA
+      * ================================================================
+       TERMINATE-PARA.
+           CLOSE EMPEXTRACT.
+           IF SQL-ERROR-OCCURRED
+             MOVE 8 TO RETURN-CODE
+           ELSE
+             IF COUNTS-MISMATCHED
+               MOVE 4 TO RETURN-CODE
+             ELSE
+               MOVE 0 TO RETURN-CODE
+             END-IF
+           END-IF.
+           GOBACK.
+      * ================================================================
+      * COPY IN DATABASE-CONNECTION PARAMETER READER
+      * ================================================================
+       COPY "DBCONN_PARA.cob".
+      * ================================================================
+      * COPY IN INPUT-FILE PATH PARAMETER READER
+      * ================================================================
+       COPY "INFILE_PARA.cob".
