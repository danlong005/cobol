@@ -0,0 +1,164 @@
+      *================================================================
+      * RETIRPT
+      * Retirement-eligibility lookahead report.  Scans the indexed
+      * EMPLOYEE master (empmstr.dat) for active employees who will
+      * reach WS-RETIREMENT-AGE within the next WS-LOOKAHEAD-MONTHS
+      * months, and lists them in order of soonest-eligible first, so
+      * HR can plan succession and benefits outreach ahead of each
+      * retirement instead of finding out the month it happens.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RETIRPT.
+      *
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+              SELECT EMPLOYEE ASSIGN TO './empmstr.dat'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS EMPID
+              FILE STATUS IS WS-EMP-STATUS.
+      *
+              SELECT SORT-WORK ASSIGN TO 'sortwork.tmp'.
+      *
+              SELECT SORTED-OUT ASSIGN TO './retiresort.tmp'
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+           FILE SECTION.
+           FD EMPLOYEE.
+           01 EMPLOYEE-FILE.
+              COPY "EMPLOYEE-REC.cob".
+      *
+           SD SORT-WORK.
+           01 SORT-REC.
+              COPY "EMPLOYEE-REC.cob".
+              05 SR-RETIRE-YM  PIC        9(6).
+      *
+           FD SORTED-OUT.
+           01 SORTED-REC.
+              COPY "EMPLOYEE-REC.cob".
+              05 SO-RETIRE-YM  PIC        9(6).
+      *
+           WORKING-STORAGE SECTION.
+           01 WS-EMP-STATUS   PIC        X(2).
+              88 WS-EMP-OK           VALUE '00'.
+           01 WS-EMP-EOF      PIC        A(1).
+           01 WS-SORT-EOF     PIC        A(1).
+      *
+      * Configurable retirement-eligibility rule - the age at which an
+      * employee becomes eligible, and how many months ahead of that
+      * date the lookahead should flag them.  Tune these two VALUEs as
+      * plan rules change.
+           01 WS-RETIREMENT-AGE    PIC    9(3) VALUE 065.
+           01 WS-LOOKAHEAD-MONTHS  PIC    9(3) VALUE 024.
+      *
+           01 WS-TODAY.
+              05 WS-TODAY-Y   PIC        9(4).
+              05 WS-TODAY-M   PIC        9(2).
+              05 WS-TODAY-D   PIC        9(2).
+           01 WS-TODAY-YM-TOTAL    PIC   S9(7).
+      *
+      * Working fields for computing a candidate's retirement year/
+      * month (the month EMPDOBY+WS-RETIREMENT-AGE/EMPDOBM falls in)
+      * and how many whole months from today that is.
+           01 WS-RETIRE-YEAR       PIC    9(4).
+           01 WS-RETIRE-YM-TOTAL   PIC   S9(7).
+           01 WS-MONTHS-AWAY       PIC   S9(7).
+      *
+           01 WS-ELIGIBLE-COUNT    PIC    9(5) VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM INITIALIZE-PARA.
+           PERFORM PROCESS-PARA.
+           PERFORM TERMINATE-PARA.
+
+      * ================================================================
+      * INITIALIZE-PARA
+      * ================================================================
+       INITIALIZE-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY.
+           COMPUTE WS-TODAY-YM-TOTAL = WS-TODAY-Y * 12 + WS-TODAY-M.
+           DISPLAY "RETIRPT - RETIREMENT-ELIGIBILITY LOOKAHEAD".
+           DISPLAY "RETIREMENT AGE: " WS-RETIREMENT-AGE
+                   "   LOOKAHEAD MONTHS: " WS-LOOKAHEAD-MONTHS.
+           DISPLAY "----------------------------------------------".
+
+      * ================================================================
+      * PROCESS-PARA
+      * Sorts the employees eligible within the lookahead window into
+      * soonest-first order, then lists each with its retirement
+      * year/month.
+      * ================================================================
+       PROCESS-PARA.
+           SORT SORT-WORK ON ASCENDING KEY SR-RETIRE-YM
+               INPUT PROCEDURE IS SELECT-RETIREES-PARA
+               GIVING SORTED-OUT.
+
+           OPEN INPUT SORTED-OUT.
+           MOVE ' ' TO WS-SORT-EOF.
+           READ SORTED-OUT INTO SORTED-REC
+                AT END MOVE 'Y' TO WS-SORT-EOF
+           END-READ.
+           PERFORM UNTIL WS-SORT-EOF = 'Y'
+             DISPLAY EMPID OF SORTED-REC " " EMPFNM OF SORTED-REC
+                     " " EMPLNM OF SORTED-REC "  ELIGIBLE "
+                     SO-RETIRE-YM (1:4) "/" SO-RETIRE-YM (5:2)
+             ADD 1 TO WS-ELIGIBLE-COUNT
+             READ SORTED-OUT INTO SORTED-REC
+                  AT END MOVE 'Y' TO WS-SORT-EOF
+             END-READ
+           END-PERFORM.
+           CLOSE SORTED-OUT.
+
+      * ================================================================
+      * SELECT-RETIREES-PARA
+      * SORT's input procedure - reads EMPLOYEE and RELEASEs only the
+      * active employees whose retirement year/month falls within
+      * WS-LOOKAHEAD-MONTHS of today.
+      * ================================================================
+       SELECT-RETIREES-PARA.
+           OPEN INPUT EMPLOYEE.
+           MOVE ' ' TO WS-EMP-EOF.
+           READ EMPLOYEE INTO EMPLOYEE-FILE
+                AT END MOVE 'Y' TO WS-EMP-EOF
+           END-READ.
+           PERFORM UNTIL WS-EMP-EOF = 'Y'
+             IF NOT EMP-TERMINATED OF EMPLOYEE-FILE
+               PERFORM CHECK-RETIREMENT-PARA
+             END-IF
+             READ EMPLOYEE INTO EMPLOYEE-FILE
+                  AT END MOVE 'Y' TO WS-EMP-EOF
+             END-READ
+           END-PERFORM.
+           CLOSE EMPLOYEE.
+
+      * ================================================================
+      * CHECK-RETIREMENT-PARA
+      * Computes the year/month EMPLOYEE-FILE turns WS-RETIREMENT-AGE
+      * and RELEASEs it to the sort if that is today or later but no
+      * more than WS-LOOKAHEAD-MONTHS away.
+      * ================================================================
+       CHECK-RETIREMENT-PARA.
+           COMPUTE WS-RETIRE-YEAR =
+               EMPDOBY OF EMPLOYEE-FILE + WS-RETIREMENT-AGE.
+           COMPUTE WS-RETIRE-YM-TOTAL =
+               WS-RETIRE-YEAR * 12 + EMPDOBM OF EMPLOYEE-FILE.
+           COMPUTE WS-MONTHS-AWAY =
+               WS-RETIRE-YM-TOTAL - WS-TODAY-YM-TOTAL.
+           IF WS-MONTHS-AWAY >= 0
+               AND WS-MONTHS-AWAY <= WS-LOOKAHEAD-MONTHS
+             MOVE EMPLOYEE-FILE TO SORT-REC
+             COMPUTE SR-RETIRE-YM =
+                 WS-RETIRE-YEAR * 100 + EMPDOBM OF EMPLOYEE-FILE
+             RELEASE SORT-REC
+           END-IF.
+
+      * ================================================================
+      * TERMINATE-PARA
+      * ================================================================
+       TERMINATE-PARA.
+           DISPLAY "----------------------------------------------".
+           DISPLAY "TOTAL ELIGIBLE WITHIN WINDOW: " WS-ELIGIBLE-COUNT.
+           STOP RUN.
