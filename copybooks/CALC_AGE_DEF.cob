@@ -0,0 +1,72 @@
+      *================================================================
+      * CALC_AGE_DEF.COB
+      * WORKING-STORAGE fields used by CALCULATE-AGE-PARA
+      * (CALC_AGE_PARA.cob).  COPY this into WORKING-STORAGE ahead of
+      * the COPY of CALC_AGE_PARA.cob itself.
+      *================================================================
+       01 CA-DATE-IN.
+          05 CA-YEAR      PIC        9(4).
+          05 CA-MONTH     PIC        9(2).
+          05 CA-DAY       PIC        9(2).
+      *
+       01 CA-TODAY.
+          05 CA-TODAY-Y   PIC        9(4).
+          05 CA-TODAY-M   PIC        9(2).
+          05 CA-TODAY-D   PIC        9(2).
+      *
+      * Optional as-of date (YYYYMMDD).  When CA-ASOF-IS-SET, the
+      * caller has supplied a run-time as-of date (e.g. an
+      * ACCEPT FROM COMMAND-LINE parameter) and CALCULATE-AGE-PARA
+      * uses CA-ASOF-DATE in place of FUNCTION CURRENT-DATE, so a
+      * prior report date can be reproduced on demand.
+       01 CA-ASOF-DATE    PIC        9(8) VALUE ZERO.
+       01 CA-ASOF-SW      PIC        X(1) VALUE 'N'.
+          88 CA-ASOF-IS-SET      VALUE 'Y'.
+          88 CA-ASOF-NOT-SET     VALUE 'N'.
+      *
+       01 CA-AGE          PIC        9(3).
+       01 CA-AGE-CHK      PIC       S9(4).
+       01 CA-AGE-SW       PIC        X(1).
+          88 CA-AGE-IS-VALID     VALUE 'V'.
+          88 CA-AGE-IS-EXCEPTION VALUE 'X'.
+      *
+      * Years/months/days breakdown as of today.
+       01 CA-AGE-MONTHS   PIC       S9(3).
+       01 CA-AGE-DAYS     PIC       S9(3).
+       01 CA-PREV-MONTH   PIC        9(2).
+      *
+      * Scratch fields for CA-MONTH-LENGTH-PARA, which returns the
+      * actual number of days in CA-CHK-MONTH/CA-CHK-YEAR (correctly
+      * leap-testing CA-CHK-YEAR whenever CA-CHK-MONTH is February,
+      * rather than relying on the static table below for February).
+       01 CA-CHK-MONTH    PIC        9(2).
+       01 CA-CHK-YEAR     PIC        9(4).
+       01 CA-CHK-MDAYS    PIC        9(2).
+      *
+      * Days-in-month table (Feb held at 28; CA-MONTH-LENGTH-PARA
+      * overrides this with the real leap-year figure for February).
+       01 CA-MONTH-DAYS-TBL.
+          05 FILLER       PIC        9(2) VALUE 31.
+          05 FILLER       PIC        9(2) VALUE 28.
+          05 FILLER       PIC        9(2) VALUE 31.
+          05 FILLER       PIC        9(2) VALUE 30.
+          05 FILLER       PIC        9(2) VALUE 31.
+          05 FILLER       PIC        9(2) VALUE 30.
+          05 FILLER       PIC        9(2) VALUE 31.
+          05 FILLER       PIC        9(2) VALUE 31.
+          05 FILLER       PIC        9(2) VALUE 30.
+          05 FILLER       PIC        9(2) VALUE 31.
+          05 FILLER       PIC        9(2) VALUE 30.
+          05 FILLER       PIC        9(2) VALUE 31.
+       01 CA-MONTH-DAYS REDEFINES CA-MONTH-DAYS-TBL
+                         PIC        9(2) OCCURS 12 TIMES.
+      *
+      * Leap-year work fields for the Feb 29 birthday comparison.
+       01 CA-EFF-DAY      PIC        9(2).
+       01 CA-LEAP-SW      PIC        X(1).
+          88 CA-CURRENT-YEAR-IS-LEAP    VALUE 'Y'.
+          88 CA-CURRENT-YEAR-NOT-LEAP   VALUE 'N'.
+       01 CA-DIV-WORK     PIC        9(4).
+       01 CA-REM-4        PIC        9(4).
+       01 CA-REM-100      PIC        9(4).
+       01 CA-REM-400      PIC        9(4).
