@@ -0,0 +1,120 @@
+      * ================================================================
+      * CALCULATE AGE
+      * ================================================================
+       CALCULATE-AGE-PARA.
+           IF CA-ASOF-IS-SET
+             MOVE CA-ASOF-DATE TO CA-TODAY
+           ELSE
+             MOVE FUNCTION CURRENT-DATE TO CA-TODAY
+           END-IF.
+           PERFORM CA-CHECK-LEAP-PARA.
+
+           MOVE CA-DAY TO CA-EFF-DAY.
+           IF CA-MONTH = 02 AND CA-DAY = 29
+               AND CA-CURRENT-YEAR-NOT-LEAP
+             MOVE 28 TO CA-EFF-DAY
+           END-IF.
+
+           COMPUTE CA-AGE-CHK = CA-TODAY-Y - CA-YEAR - 1
+           IF CA-TODAY-M > CA-MONTH
+             COMPUTE CA-AGE-CHK = CA-AGE-CHK + 1
+           ELSE
+             IF CA-TODAY-M = CA-MONTH
+               IF CA-TODAY-D >= CA-EFF-DAY
+                 COMPUTE CA-AGE-CHK = CA-AGE-CHK + 1
+               END-IF
+             END-IF
+           END-IF.
+
+           IF CA-AGE-CHK < 0 OR CA-AGE-CHK > 120
+             SET CA-AGE-IS-EXCEPTION TO TRUE
+             MOVE ZERO TO CA-AGE
+           ELSE
+             SET CA-AGE-IS-VALID TO TRUE
+             MOVE CA-AGE-CHK TO CA-AGE
+           END-IF.
+
+           PERFORM CA-CALC-MDAYS-PARA.
+
+      * ================================================================
+      * CA-CALC-MDAYS-PARA
+      * Breaks the elapsed time down into completed months and days
+      * since the last birthday, alongside the completed years already
+      * in CA-AGE.  Each borrow consults CA-MONTH-LENGTH-PARA for the
+      * borrowed month's actual length (instead of a fixed Feb=28
+      * table entry) and a second borrow is taken if the first still
+      * leaves a negative day count - e.g. a Jan-31 birthdate compared
+      * against an as-of date early in March, where one 28/29-day
+      * February isn't enough to cover the 31-day deficit.
+      * ================================================================
+       CA-CALC-MDAYS-PARA.
+           COMPUTE CA-AGE-DAYS = CA-TODAY-D - CA-EFF-DAY.
+           COMPUTE CA-AGE-MONTHS = CA-TODAY-M - CA-MONTH.
+           IF CA-AGE-DAYS < 0
+             COMPUTE CA-AGE-MONTHS = CA-AGE-MONTHS - 1
+             MOVE CA-TODAY-Y TO CA-CHK-YEAR
+             COMPUTE CA-PREV-MONTH = CA-TODAY-M - 1
+             IF CA-PREV-MONTH = 0
+               MOVE 12 TO CA-PREV-MONTH
+               COMPUTE CA-CHK-YEAR = CA-TODAY-Y - 1
+             END-IF
+             MOVE CA-PREV-MONTH TO CA-CHK-MONTH
+             PERFORM CA-MONTH-LENGTH-PARA
+             COMPUTE CA-AGE-DAYS = CA-AGE-DAYS + CA-CHK-MDAYS
+           END-IF.
+           IF CA-AGE-DAYS < 0
+             COMPUTE CA-AGE-MONTHS = CA-AGE-MONTHS - 1
+             COMPUTE CA-PREV-MONTH = CA-PREV-MONTH - 1
+             IF CA-PREV-MONTH = 0
+               MOVE 12 TO CA-PREV-MONTH
+               COMPUTE CA-CHK-YEAR = CA-CHK-YEAR - 1
+             END-IF
+             MOVE CA-PREV-MONTH TO CA-CHK-MONTH
+             PERFORM CA-MONTH-LENGTH-PARA
+             COMPUTE CA-AGE-DAYS = CA-AGE-DAYS + CA-CHK-MDAYS
+           END-IF.
+           IF CA-AGE-MONTHS < 0
+             COMPUTE CA-AGE-MONTHS = CA-AGE-MONTHS + 12
+           END-IF.
+
+      * ================================================================
+      * CA-MONTH-LENGTH-PARA
+      * Returns into CA-CHK-MDAYS the number of days in CA-CHK-MONTH
+      * of CA-CHK-YEAR, leap-testing CA-CHK-YEAR for a February month
+      * instead of trusting the table's fixed 28.
+      * ================================================================
+       CA-MONTH-LENGTH-PARA.
+           IF CA-CHK-MONTH = 02
+             DIVIDE CA-CHK-YEAR BY 4 GIVING CA-DIV-WORK
+                 REMAINDER CA-REM-4
+             DIVIDE CA-CHK-YEAR BY 100 GIVING CA-DIV-WORK
+                 REMAINDER CA-REM-100
+             DIVIDE CA-CHK-YEAR BY 400 GIVING CA-DIV-WORK
+                 REMAINDER CA-REM-400
+             IF CA-REM-4 = 0 AND (CA-REM-100 NOT = 0 OR CA-REM-400 = 0)
+               MOVE 29 TO CA-CHK-MDAYS
+             ELSE
+               MOVE 28 TO CA-CHK-MDAYS
+             END-IF
+           ELSE
+             MOVE CA-MONTH-DAYS (CA-CHK-MONTH) TO CA-CHK-MDAYS
+           END-IF.
+
+      * ================================================================
+      * CA-CHECK-LEAP-PARA
+      * Sets CA-LEAP-SW to reflect whether CA-TODAY-Y (the current
+      * year) is a leap year, so a Feb 29 birthdate can be compared
+      * against today's date correctly in common years.
+      * ================================================================
+       CA-CHECK-LEAP-PARA.
+           DIVIDE CA-TODAY-Y BY 4 GIVING CA-DIV-WORK
+               REMAINDER CA-REM-4.
+           DIVIDE CA-TODAY-Y BY 100 GIVING CA-DIV-WORK
+               REMAINDER CA-REM-100.
+           DIVIDE CA-TODAY-Y BY 400 GIVING CA-DIV-WORK
+               REMAINDER CA-REM-400.
+           IF CA-REM-4 = 0 AND (CA-REM-100 NOT = 0 OR CA-REM-400 = 0)
+             SET CA-CURRENT-YEAR-IS-LEAP TO TRUE
+           ELSE
+             SET CA-CURRENT-YEAR-NOT-LEAP TO TRUE
+           END-IF.
