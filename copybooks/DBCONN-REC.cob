@@ -0,0 +1,8 @@
+      *================================================================
+      * DBCONN-REC.COB
+      * One field per line of the external database-connection
+      * parameter file (./dbconn.parm): DSN, then USERNAME, then
+      * PASSWORD, one value per line, in that order, so a login never
+      * has to be hardcoded into a program.
+      *================================================================
+           05 DBCONN-VALUE          PIC       X(30).
