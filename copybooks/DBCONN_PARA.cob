@@ -0,0 +1,40 @@
+      *================================================================
+      * DBCONN_PARA.COB
+      * Reads the external database-connection parameter file
+      * (./dbconn.parm) - DSN, USERNAME, PASSWORD, one value per
+      * line, in that order - into DBNAME/USERNAME/PASSWD.  COPY
+      * into the PROCEDURE DIVISION; COPY DBCONN-REC.cob into the
+      * DBCONN FD and SELECT DBCONN as LINE SEQUENTIAL first.  Any
+      * line that is missing (file not found or short) leaves the
+      * prior default in place, so a site without the file yet
+      * still runs.
+      *================================================================
+       READ-DBCONN-PARA.
+           MOVE "cobol@localhost" TO DBNAME.
+           MOVE "admin"           TO USERNAME.
+           MOVE "password"        TO PASSWD.
+           OPEN INPUT DBCONN.
+           MOVE ' ' TO WS-DBCONN-EOF.
+           READ DBCONN INTO DBCONN-REC
+                AT END MOVE 'Y' TO WS-DBCONN-EOF
+           END-READ.
+           IF WS-DBCONN-EOF NOT = 'Y' AND DBCONN-VALUE NOT = SPACE
+             MOVE DBCONN-VALUE TO DBNAME
+           END-IF.
+           IF WS-DBCONN-EOF NOT = 'Y'
+             READ DBCONN INTO DBCONN-REC
+                  AT END MOVE 'Y' TO WS-DBCONN-EOF
+             END-READ
+           END-IF.
+           IF WS-DBCONN-EOF NOT = 'Y' AND DBCONN-VALUE NOT = SPACE
+             MOVE DBCONN-VALUE TO USERNAME
+           END-IF.
+           IF WS-DBCONN-EOF NOT = 'Y'
+             READ DBCONN INTO DBCONN-REC
+                  AT END MOVE 'Y' TO WS-DBCONN-EOF
+             END-READ
+           END-IF.
+           IF WS-DBCONN-EOF NOT = 'Y' AND DBCONN-VALUE NOT = SPACE
+             MOVE DBCONN-VALUE TO PASSWD
+           END-IF.
+           CLOSE DBCONN.
