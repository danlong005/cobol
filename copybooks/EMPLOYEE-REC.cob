@@ -0,0 +1,35 @@
+      *================================================================
+      * EMPLOYEE-REC.COB
+      * Shared EMPLOYEE-FILE record layout.  COPY this into the FD
+      * of any program that opens the employee master so every
+      * reader/writer of that file stays in step with one definition.
+      *================================================================
+           05 EMPID        PIC        9(3).
+           05 EMPFNM       PIC       X(25).
+           05 EMPLNM       PIC       X(35).
+           05 EMPDOB.
+              07 EMPDOBY   PIC        9(4).
+              07 EMPDOBS   PIC        A(1).
+              07 EMPDOBM   PIC        9(2).
+              07 EMPDOBS1  PIC        A(1).
+              07 EMPDOBD   PIC        9(2).
+      * Alternate MM/DD/YYYY view of the same ten bytes, for extracts
+      * that carry DOB in that order instead of EMPDOB's canonical
+      * YYYY-MM-DD.  See copybooks/NORMDOB_PARA.cob.
+           05 EMPDOB-MDY REDEFINES EMPDOB.
+              07 EMPDOBM-MDY  PIC     9(2).
+              07 EMPDOBS-MDY  PIC     A(1).
+              07 EMPDOBD-MDY  PIC     9(2).
+              07 EMPDOBS1-MDY PIC     A(1).
+              07 EMPDOBY-MDY  PIC     9(4).
+           05 EMPHDT.
+              07 EMPHDTY   PIC        9(4).
+              07 EMPHDTS   PIC        A(1).
+              07 EMPHDTM   PIC        9(2).
+              07 EMPHDTS1  PIC        A(1).
+              07 EMPHDTD   PIC        9(2).
+           05 EMPSTAT      PIC        X(1).
+              88 EMP-ACTIVE       VALUE 'A'.
+              88 EMP-TERMINATED   VALUE 'T'.
+           05 EMPDPT       PIC       X(4).
+           05 EMPSITE      PIC       X(4).
