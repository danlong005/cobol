@@ -0,0 +1,9 @@
+      *================================================================
+      * INFILE-REC.COB
+      * One field: the external input-extract file path, read from
+      * the external parameter file ./infile.parm so a program that
+      * normally reads ./input.dta can be pointed at a different
+      * extract (a re-run, a different site's feed) without a
+      * recompile.
+      *================================================================
+           05 INFILE-VALUE          PIC       X(60).
