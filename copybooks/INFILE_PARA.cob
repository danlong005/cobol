@@ -0,0 +1,25 @@
+      *================================================================
+      * INFILE_PARA.COB
+      * Reads the external input-file parameter file (./infile.parm) -
+      * a single line holding the path to use in place of the default
+      * ./input.dta - into WS-INPUT-PATH.  COPY into the PROCEDURE
+      * DIVISION; COPY INFILE-REC.cob into the INFILE FD and SELECT
+      * INFILE as LINE SEQUENTIAL first, and SELECT the program's
+      * extract file ASSIGN DYNAMIC WS-INPUT-PATH instead of a literal -
+      * plain ASSIGN TO treats the field's contents as an environment
+      * variable to look up rather than a literal path under this
+      * dialect, so DYNAMIC is required.  A missing or empty parameter
+      * file leaves the ./input.dta default
+      * in place, so a site without the file yet still runs.
+      *================================================================
+       READ-INFILE-PARA.
+           MOVE './input.dta' TO WS-INPUT-PATH.
+           OPEN INPUT INFILE.
+           MOVE ' ' TO WS-INFILE-EOF.
+           READ INFILE INTO INFILE-REC
+                AT END MOVE 'Y' TO WS-INFILE-EOF
+           END-READ.
+           IF WS-INFILE-EOF NOT = 'Y' AND INFILE-VALUE NOT = SPACE
+             MOVE INFILE-VALUE TO WS-INPUT-PATH
+           END-IF.
+           CLOSE INFILE.
