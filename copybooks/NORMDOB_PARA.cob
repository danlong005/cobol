@@ -0,0 +1,26 @@
+      *================================================================
+      * NORMDOB_PARA.COB
+      * Normalizes an incoming EMPDOB field that may be expressed as
+      * either YYYY-MM-DD (EMPDOB's canonical stored form) or
+      * MM/DD/YYYY.  A genuine YYYY-MM-DD value leaves EMPDOBY
+      * numeric, so a non-numeric EMPDOBY is taken as the signal that
+      * the same ten bytes hold an MM/DD/YYYY value instead; those
+      * bytes are re-read through the EMPDOB-MDY REDEFINES and
+      * EMPDOB is rebuilt in canonical order with a hyphen separator.
+      * COPY into the PROCEDURE DIVISION and PERFORM NORMALIZE-DOB-
+      * PARA on every EMPEXTRACT-REC read, before its EMPDOBY/EMPDOBM/
+      * EMPDOBD fields are used for anything; declare WS-DOB-NORM-MM
+      * PIC 9(2), WS-DOB-NORM-DD PIC 9(2), and WS-DOB-NORM-YYYY PIC
+      * 9(4) in WORKING-STORAGE first.
+      *================================================================
+       NORMALIZE-DOB-PARA.
+           IF EMPDOBY OF EMPEXTRACT-REC IS NOT NUMERIC
+             MOVE EMPDOBM-MDY OF EMPEXTRACT-REC TO WS-DOB-NORM-MM
+             MOVE EMPDOBD-MDY OF EMPEXTRACT-REC TO WS-DOB-NORM-DD
+             MOVE EMPDOBY-MDY OF EMPEXTRACT-REC TO WS-DOB-NORM-YYYY
+             MOVE WS-DOB-NORM-YYYY TO EMPDOBY OF EMPEXTRACT-REC
+             MOVE '-'              TO EMPDOBS OF EMPEXTRACT-REC
+             MOVE WS-DOB-NORM-MM   TO EMPDOBM OF EMPEXTRACT-REC
+             MOVE '-'              TO EMPDOBS1 OF EMPEXTRACT-REC
+             MOVE WS-DOB-NORM-DD   TO EMPDOBD OF EMPEXTRACT-REC
+           END-IF.
