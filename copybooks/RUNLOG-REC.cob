@@ -0,0 +1,15 @@
+      *================================================================
+      * RUNLOG-REC.COB
+      * Shared run-log record layout.  COPY this into the FD of any
+      * CALCAGE variant's audit-log file so every run appends one
+      * line, in the same layout, to the shared run-log - Audit can
+      * then answer "did the run on date X complete, and how many
+      * records did it cover" straight from runlog.dta.
+      *================================================================
+           05 RL-PROGRAM           PIC       X(20).
+           05 RL-RUN-DATE          PIC        9(8).
+           05 RL-RUN-TIME          PIC        9(6).
+           05 RL-RECORDS-READ      PIC        9(7).
+           05 RL-RECORDS-REJECTED  PIC        9(7).
+           05 RL-ELAPSED-SECONDS   PIC        9(5).
+           05 RL-RECORDS-PER-SEC   PIC        9(5)V99.
