@@ -0,0 +1,41 @@
+      *================================================================
+      * RUNLOG_PARA.COB
+      * Appends one line to the shared run-log file recording this
+      * run's program name, timestamp, record counts, and elapsed
+      * time/throughput.  COPY into the PROCEDURE DIVISION; COPY
+      * RUNLOG-REC.cob into the RUNLOG FD and set WS-PROGRAM-NAME /
+      * WS-RUNLOG-READ-TOTAL / WS-RUNLOG-REJECT-TOTAL before
+      * PERFORMing this paragraph.  Also declare WS-RUNLOG-START-SECS
+      * PIC 9(5) and WS-RUNLOG-END-SECS PIC 9(5), and set
+      * WS-RUNLOG-START-SECS to FUNCTION SECONDS-PAST-MIDNIGHT at the
+      * top of the run, before any processing begins.
+      *================================================================
+       WRITE-RUNLOG-PARA.
+           OPEN EXTEND RUNLOG.
+           MOVE WS-PROGRAM-NAME TO RL-PROGRAM.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO RL-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO RL-RUN-TIME.
+           MOVE WS-RUNLOG-READ-TOTAL TO RL-RECORDS-READ.
+           MOVE WS-RUNLOG-REJECT-TOTAL TO RL-RECORDS-REJECTED.
+           MOVE FUNCTION SECONDS-PAST-MIDNIGHT TO WS-RUNLOG-END-SECS.
+           IF WS-RUNLOG-END-SECS >= WS-RUNLOG-START-SECS
+             COMPUTE RL-ELAPSED-SECONDS =
+                 WS-RUNLOG-END-SECS - WS-RUNLOG-START-SECS
+           ELSE
+      * Run straddled midnight - add a full day's worth of seconds
+      * back in before taking the difference.
+             COMPUTE RL-ELAPSED-SECONDS =
+                 WS-RUNLOG-END-SECS - WS-RUNLOG-START-SECS + 86400
+           END-IF.
+           IF RL-ELAPSED-SECONDS > 0
+             COMPUTE RL-RECORDS-PER-SEC ROUNDED =
+                 WS-RUNLOG-READ-TOTAL / RL-ELAPSED-SECONDS
+           ELSE
+      * Sub-second run - too fast to divide by, so the whole count
+      * stands as the rate.
+             MOVE WS-RUNLOG-READ-TOTAL TO RL-RECORDS-PER-SEC
+           END-IF.
+           WRITE RUNLOG-REC.
+           CLOSE RUNLOG.
+           DISPLAY WS-PROGRAM-NAME ": ELAPSED " RL-ELAPSED-SECONDS
+                   " SEC, " RL-RECORDS-PER-SEC " REC/SEC".
