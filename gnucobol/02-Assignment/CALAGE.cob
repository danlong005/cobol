@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALCAGE.
+       PROGRAM-ID. CALCAGE-LEGACY.
       * 
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
@@ -9,31 +9,52 @@
       *
               SELECT EMPOUT ASSIGN TO 'output.dta'
               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+              SELECT CSVOUT ASSIGN TO 'output.csv'
+              ORGANIZATION IS LINE SEQUENTIAL.
       *
        DATA DIVISION.
            FILE SECTION.
            FD EMPLOYEE.
            01 EMPLOYEE-FILE.
               05 EMPID        PIC        9(3).
-              05 EMPFNM       PIC       A(15).
-              05 EMPLNM       PIC       A(20).
+              05 EMPFNM       PIC       X(25).
+              05 EMPLNM       PIC       X(35).
               05 EMPDOB.
                  07 EMPDOBY   PIC        9(4).
                  07 EMPDOBS   PIC        A(1).
                  07 EMPDOBM   PIC        9(2).
                  07 EMPDOBS1  PIC        A(1).
                  07 EMPDOBD   PIC        9(2).
+              05 EMPDPT       PIC       X(4).
       *
            FD EMPOUT.
            01 EMPOUT-FILE.
               05 EMPOID       PIC        9(3).
-              05 EMPOFNM      PIC       A(15).
-              05 EMPOLNM      PIC       A(20).
+              05 EMPOFNM      PIC       X(25).
+              05 EMPOLNM      PIC       X(35).
               05 EMPODOB      PIC       A(10).
               05 EMPOAGE      PIC        Z(3).
+              05 EMPODPT      PIC       X(4).
+      *
+           01 EMPOUT-TRAILER REDEFINES EMPOUT-FILE.
+              05 TRLR-CODE       PIC     X(3).
+                 88 TRLR-IS-TRAILER    VALUE 'TRL'.
+              05 FILLER          PIC     X(2).
+              05 TRLR-COUNT      PIC     9(6).
+              05 TRLR-AVG-AGE    PIC     999V9.
+              05 FILLER          PIC     X(65).
+      *
+           FD CSVOUT.
+           01 CSVOUT-REC       PIC        X(80).
       *
            WORKING-STORAGE SECTION.
            01 WS-EMP-EOF      PIC        A(1).
+           01 WS-WRITE-CSV-SW PIC        X(1) VALUE 'Y'.
+              88 WRITE-CSV-EXPORT      VALUE 'Y'.
+              88 NO-CSV-EXPORT         VALUE 'N'.
+           01 WS-CSV-ID       PIC        Z(3).
+           01 WS-CSV-AGE      PIC        Z(3).
       *~
            01 WS-TODAY.
               05 WS-TODAY-Y   PIC        9(4).
@@ -41,6 +62,24 @@
               05 WS-TODAY-D   PIC        9(2).
       *
            01 WS-AGE          PIC        9(3).
+      *
+           01 WS-TOTAL-COUNT  PIC        9(6) VALUE ZERO.
+           01 WS-AGE-TOTAL    PIC        9(8) VALUE ZERO.
+           01 WS-AVG-AGE      PIC        999V9.
+      *
+      * Explicit YYYY-MM-DD build for EMPODOB, independent of
+      * whatever separator characters came in on EMPDOBS/EMPDOBS1.
+           01 WS-DOB-OUT      PIC        X(10).
+      *
+      * Archives a prior output.dta (under a run-date/time-stamped
+      * name) before a fresh one is opened for OUTPUT, so re-running
+      * CALCAGE doesn't silently destroy the previous run's extract.
+           01 WS-OUTPUT-FNAME  PIC       X(40) VALUE './output.dta'.
+           01 WS-ARCHIVE-FNAME PIC       X(40).
+           01 WS-ARCHIVE-DATE  PIC        9(8).
+           01 WS-ARCHIVE-TIME  PIC        9(6).
+           01 WS-FILE-DETAILS  PIC       X(20).
+           01 WS-CBL-RC         PIC      S9(9) COMP-5.
       *
        PROCEDURE DIVISION.
        MAIN.
@@ -53,10 +92,49 @@
       * ================================================================
        INITIALIZE-PARA.
            OPEN INPUT EMPLOYEE.
+           PERFORM ARCHIVE-OUTPUT-PARA.
            OPEN OUTPUT EMPOUT.
+           IF WRITE-CSV-EXPORT
+             OPEN OUTPUT CSVOUT
+             MOVE "EMPID,FIRST NAME,LAST NAME,DOB,AGE,DEPT"
+                 TO CSVOUT-REC
+             WRITE CSVOUT-REC
+           END-IF.
            MOVE ' ' TO WS-EMP-EOF.
            MOVE FUNCTION CURRENT-DATE TO WS-TODAY.
 
+      * ================================================================
+      * ARCHIVE-OUTPUT-PARA
+      * If output.dta already exists from a prior run, renames it to
+      * output_<YYYYMMDD>_<HHMMSS>.dta before OPEN OUTPUT truncates
+      * the live name for this run.
+      * ================================================================
+       ARCHIVE-OUTPUT-PARA.
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-OUTPUT-FNAME
+               WS-FILE-DETAILS RETURNING WS-CBL-RC
+           END-CALL.
+           IF WS-CBL-RC = 0
+             MOVE FUNCTION CURRENT-DATE (1:8) TO WS-ARCHIVE-DATE
+             MOVE FUNCTION CURRENT-DATE (9:6) TO WS-ARCHIVE-TIME
+             STRING './output_'  DELIMITED BY SIZE
+                    WS-ARCHIVE-DATE DELIMITED BY SIZE
+                    '_'          DELIMITED BY SIZE
+                    WS-ARCHIVE-TIME DELIMITED BY SIZE
+                    '.dta'       DELIMITED BY SIZE
+                 INTO WS-ARCHIVE-FNAME
+             END-STRING
+             CALL "CBL_RENAME_FILE" USING WS-OUTPUT-FNAME
+                 WS-ARCHIVE-FNAME RETURNING WS-CBL-RC
+             END-CALL
+             IF WS-CBL-RC NOT = 0
+               DISPLAY "CALCAGE: *** UNABLE TO ARCHIVE PRIOR OUTPUT.DTA"
+                       " - RC " WS-CBL-RC " ***"
+             ELSE
+               DISPLAY "CALCAGE: ARCHIVED PRIOR OUTPUT.DTA TO "
+                       WS-ARCHIVE-FNAME
+             END-IF
+           END-IF.
+
       * ================================================================
       * PROCESS-PARA
       * ================================================================
@@ -78,8 +156,42 @@
              END-IF
 
              MOVE EMPLOYEE-FILE TO EMPOUT-FILE
+             STRING EMPDOBY    DELIMITED BY SIZE
+                    "-"        DELIMITED BY SIZE
+                    EMPDOBM    DELIMITED BY SIZE
+                    "-"        DELIMITED BY SIZE
+                    EMPDOBD    DELIMITED BY SIZE
+               INTO WS-DOB-OUT
+             END-STRING
+             MOVE WS-DOB-OUT TO EMPODOB
              MOVE WS-AGE TO EMPOAGE
+             MOVE EMPDPT TO EMPODPT
              WRITE EMPOUT-FILE
+             ADD 1 TO WS-TOTAL-COUNT
+             ADD WS-AGE TO WS-AGE-TOTAL
+
+             IF WRITE-CSV-EXPORT
+               MOVE EMPID TO WS-CSV-ID
+               MOVE WS-AGE TO WS-CSV-AGE
+               STRING FUNCTION TRIM(WS-CSV-ID)   DELIMITED BY SIZE
+                      ","                        DELIMITED BY SIZE
+                      FUNCTION TRIM(EMPFNM)      DELIMITED BY SIZE
+                      ","                        DELIMITED BY SIZE
+                      FUNCTION TRIM(EMPLNM)      DELIMITED BY SIZE
+                      ","                        DELIMITED BY SIZE
+                      EMPDOBM                    DELIMITED BY SIZE
+                      "/"                        DELIMITED BY SIZE
+                      EMPDOBD                    DELIMITED BY SIZE
+                      "/"                        DELIMITED BY SIZE
+                      EMPDOBY                    DELIMITED BY SIZE
+                      ","                        DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-CSV-AGE)  DELIMITED BY SIZE
+                      ","                        DELIMITED BY SIZE
+                      FUNCTION TRIM(EMPDPT)      DELIMITED BY SIZE
+                 INTO CSVOUT-REC
+               END-STRING
+               WRITE CSVOUT-REC
+             END-IF
 
              READ EMPLOYEE INTO EMPLOYEE-FILE
                   AT END MOVE 'Y' TO WS-EMP-EOF 
@@ -90,6 +202,17 @@
       * TERMINATE-PARA
       * ================================================================
        TERMINATE-PARA.
+           IF WS-TOTAL-COUNT > 0
+             COMPUTE WS-AVG-AGE ROUNDED = WS-AGE-TOTAL / WS-TOTAL-COUNT
+           END-IF.
+           MOVE SPACES TO EMPOUT-TRAILER.
+           SET TRLR-IS-TRAILER TO TRUE.
+           MOVE WS-TOTAL-COUNT TO TRLR-COUNT.
+           MOVE WS-AVG-AGE TO TRLR-AVG-AGE.
+           WRITE EMPOUT-FILE.
            CLOSE EMPLOYEE.
            CLOSE EMPOUT.
+           IF WRITE-CSV-EXPORT
+             CLOSE CSVOUT
+           END-IF.
            STOP RUN.
