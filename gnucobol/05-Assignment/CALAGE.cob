@@ -3,8 +3,45 @@
       * 
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+              SELECT EMPLOYEE ASSIGN TO 'input.dta'
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+              SELECT EXCEPTIONS ASSIGN TO './exceptions.dta'
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+              SELECT FORMER ASSIGN TO './former.dta'
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+              SELECT RUNLOG ASSIGN TO './runlog.dta'
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+              SELECT DBCONN ASSIGN TO './dbconn.parm'
+              ORGANIZATION IS LINE SEQUENTIAL.
       *
        DATA DIVISION.
+           FILE SECTION.
+           FD EMPLOYEE.
+           01 EMPLOYEE-FILE.
+              COPY "EMPLOYEE-REC.cob".
+      *
+           FD EXCEPTIONS.
+           01 EXCEPTIONS-REC.
+              COPY "EMPLOYEE-REC.cob".
+              05 EXC-AGE   PIC        -999.
+      *
+           FD FORMER.
+           01 FORMER-REC.
+              COPY "EMPLOYEE-REC.cob".
+      *
+           FD RUNLOG.
+           01 RUNLOG-REC.
+              COPY "RUNLOG-REC.cob".
+      *
+           FD DBCONN.
+           01 DBCONN-REC.
+              COPY "DBCONN-REC.cob".
+      *
            WORKING-STORAGE SECTION.
            EXEC SQL BEGIN DECLARE SECTION END-EXEC.
            01 DBNAME          PIC        X(30) VALUE SPACE.
@@ -20,20 +57,63 @@
       *
            01 WS-EMP-EOF      PIC        A(1).
            01 AGE             PIC        9(3).
+           01 SVC-YEARS       PIC        9(3).
+           01 SVC-MONTHS      PIC        9(2).
+           01 SVC-DAYS        PIC        9(2).
+           01 WS-EXCEPTION-COUNT PIC     9(5) VALUE ZERO.
+           01 WS-FORMER-COUNT PIC        9(5) VALUE ZERO.
+           01 WS-EMP-COUNT    PIC        9(5) VALUE ZERO.
+      *
+      * Optional as-of date parameter (YYYYMMDD), first command-line
+      * argument, in place of today's date for the age computation.
+           01 WS-ASOF-PARM    PIC        X(8).
+      *
+      * Run-statistics / audit log, appended to by WRITE-RUNLOG-PARA
+      * at the end of every run.
+           01 WS-PROGRAM-NAME       PIC X(20) VALUE 'CALCAGE-SQL-CB'.
+           01 WS-RUNLOG-READ-TOTAL  PIC       9(7) VALUE ZERO.
+           01 WS-RUNLOG-REJECT-TOTAL PIC      9(7) VALUE ZERO.
+      *
+      * Elapsed-time/throughput working fields for WRITE-RUNLOG-PARA
+      * (copybooks/RUNLOG_PARA.cob).
+           01 WS-RUNLOG-START-SECS  PIC      9(5).
+           01 WS-RUNLOG-END-SECS    PIC      9(5).
+      *
+      * Set by ERROR-RTN so TERMINATE-PARA's RETURN-CODE reflects a
+      * genuine SQL failure rather than the usual reject-count check.
+           01 WS-SQL-ERROR-SW      PIC X(1) VALUE 'N'.
+              88 SQL-ERROR-OCCURRED    VALUE 'Y'.
+      *
+           01 WS-DBCONN-EOF        PIC X(1).
 
        COPY "CALC_AGE_DEF.cob".
 
       *
        PROCEDURE DIVISION.
        MAIN.
+           MOVE FUNCTION SECONDS-PAST-MIDNIGHT TO WS-RUNLOG-START-SECS.
+      *    EMPLOYEE/EXCEPTIONS/FORMER are opened before the CONNECT
+      *    below so that a failed CONNECT's ERROR-RTN (which performs
+      *    TERMINATE-PARA, and so CLOSEs all three) never closes a
+      *    file that was never opened.
+           PERFORM INITIALIZE-PARA.
 
-           MOVE 'admin/password@COBODBC' TO DB-CON-STR.
-           EXEC SQL 
+      *    Credentials come from the external parameter file instead
+      *    of being hardcoded, so a login never has to be checked
+      *    into source.
+           PERFORM READ-DBCONN-PARA.
+           STRING FUNCTION TRIM(USERNAME) DELIMITED BY SPACE
+                  "/" DELIMITED BY SIZE
+                  FUNCTION TRIM(PASSWD)   DELIMITED BY SPACE
+                  "@" DELIMITED BY SIZE
+                  FUNCTION TRIM(DBNAME)   DELIMITED BY SPACE
+                  INTO DB-CON-STR
+           END-STRING.
+           EXEC SQL
                CONNECT TO :DB-CON-STR
            END-EXEC.
            IF SQLCODE NOT = ZERO PERFORM ERROR-RTN.
 
-           PERFORM INITIALIZE-PARA.
            PERFORM PROCESS-PARA.
            PERFORM TERMINATE-PARA.
 
@@ -43,6 +123,7 @@
        ERROR-RTN.
            DISPLAY "*** SQL ERROR ***".
            DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
+           SET SQL-ERROR-OCCURRED TO TRUE.
            PERFORM TERMINATE-PARA.
                       
       * ================================================================
@@ -50,7 +131,16 @@
       * ================================================================
        INITIALIZE-PARA.
            OPEN INPUT EMPLOYEE.
+           OPEN OUTPUT EXCEPTIONS.
+           OPEN OUTPUT FORMER.
            MOVE ' ' TO WS-EMP-EOF.
+           ACCEPT WS-ASOF-PARM FROM COMMAND-LINE.
+           IF WS-ASOF-PARM IS NUMERIC AND WS-ASOF-PARM NOT = ZERO
+             MOVE WS-ASOF-PARM TO CA-ASOF-DATE
+             SET CA-ASOF-IS-SET TO TRUE
+           ELSE
+             SET CA-ASOF-NOT-SET TO TRUE
+           END-IF.
 
       * ================================================================
       * PROCESS-PARA
@@ -60,14 +150,40 @@
                 AT END MOVE 'Y' TO WS-EMP-EOF 
            END-READ.
            PERFORM UNTIL WS-EMP-EOF = 'Y'
-             
-             MOVE EMPDOBM TO CA-MONTH
-             MOVE EMPDOBD TO CA-DAY
-             MOVE EMPDOBY TO CA-YEAR
-             PERFORM CALCULATE-AGE-PARA
-             MOVE CA-AGE TO AGE
-             
-             DISPLAY EMPFNM EMPLNM AGE
+
+             IF EMP-TERMINATED OF EMPLOYEE-FILE
+               MOVE EMPLOYEE-FILE TO FORMER-REC
+               WRITE FORMER-REC
+               ADD 1 TO WS-FORMER-COUNT
+             ELSE
+               MOVE EMPDOBM OF EMPLOYEE-FILE TO CA-MONTH
+               MOVE EMPDOBD OF EMPLOYEE-FILE TO CA-DAY
+               MOVE EMPDOBY OF EMPLOYEE-FILE TO CA-YEAR
+               PERFORM CALCULATE-AGE-PARA
+
+               IF CA-AGE-IS-EXCEPTION
+                 MOVE EMPLOYEE-FILE TO EXCEPTIONS-REC
+                 MOVE CA-AGE-CHK TO EXC-AGE
+                 WRITE EXCEPTIONS-REC
+                 ADD 1 TO WS-EXCEPTION-COUNT
+               ELSE
+                 MOVE CA-AGE TO AGE
+
+                 MOVE EMPHDTM OF EMPLOYEE-FILE TO CA-MONTH
+                 MOVE EMPHDTD OF EMPLOYEE-FILE TO CA-DAY
+                 MOVE EMPHDTY OF EMPLOYEE-FILE TO CA-YEAR
+                 PERFORM CALCULATE-AGE-PARA
+                 MOVE CA-AGE TO SVC-YEARS
+                 MOVE CA-AGE-MONTHS TO SVC-MONTHS
+                 MOVE CA-AGE-DAYS TO SVC-DAYS
+
+                 DISPLAY EMPFNM OF EMPLOYEE-FILE
+                         EMPLNM OF EMPLOYEE-FILE AGE
+                 DISPLAY "  SERVICE: " SVC-YEARS "Y " SVC-MONTHS
+                         "M " SVC-DAYS "D"
+                 ADD 1 TO WS-EMP-COUNT
+               END-IF
+             END-IF
 
              READ EMPLOYEE INTO EMPLOYEE-FILE
                   AT END MOVE 'Y' TO WS-EMP-EOF 
@@ -83,8 +199,38 @@
       * TERMINATE-PARA
       * ================================================================
        TERMINATE-PARA.
-           EXEC SQL 
+           EXEC SQL
                CONNECT RESET
            END-EXEC.
            CLOSE EMPLOYEE.
+           CLOSE EXCEPTIONS.
+           CLOSE FORMER.
+           IF WS-EXCEPTION-COUNT > 0
+             DISPLAY "CALCAGE-SQL-CB: " WS-EXCEPTION-COUNT
+                     " AGE(S) OUT OF RANGE - SEE EXCEPTIONS"
+           END-IF.
+           IF WS-FORMER-COUNT > 0
+             DISPLAY "CALCAGE-SQL-CB: " WS-FORMER-COUNT
+                     " TERMINATED RECORD(S) SKIPPED - SEE FORMER"
+           END-IF.
+           COMPUTE WS-RUNLOG-READ-TOTAL = WS-EMP-COUNT
+               + WS-EXCEPTION-COUNT + WS-FORMER-COUNT.
+           MOVE WS-EXCEPTION-COUNT TO WS-RUNLOG-REJECT-TOTAL.
+           PERFORM WRITE-RUNLOG-PARA.
+           EVALUATE TRUE
+             WHEN SQL-ERROR-OCCURRED
+               MOVE 8 TO RETURN-CODE
+             WHEN WS-EXCEPTION-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+             WHEN OTHER
+               MOVE 0 TO RETURN-CODE
+           END-EVALUATE.
            STOP RUN.
+      * ================================================================
+      * COPY IN RUN-LOG WRITER PARAGRAPH
+      * ================================================================
+       COPY "RUNLOG_PARA.cob".
+      * ================================================================
+      * COPY IN DATABASE-CONNECTION PARAMETER READER
+      * ================================================================
+       COPY "DBCONN_PARA.cob".
